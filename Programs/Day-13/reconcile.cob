@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "student.seq"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXTRACT-FS.
+
+           *> WS-MASTER-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT MASTER-FILE ASSIGN TO WS-MASTER-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-ID
+               FILE STATUS IS MASTER-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTRACT-FILE.
+       01 EXTRACT-RECORD.
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==EXTRACT-ID==
+                             ==STUDENT-NAME== BY ==EXTRACT-NAME==
+                             ==STUDENT-CLASS== BY ==EXTRACT-CLASS==
+                             ==STUDENT-STATUS== BY ==EXTRACT-STATUS==
+                             ==STUDENT-TUITION-BALANCE== BY
+                                 ==EXTRACT-TUITION-BALANCE==.
+
+       FD MASTER-FILE.
+       01 MASTER-RECORD.
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==MASTER-ID==
+                             ==STUDENT-NAME== BY ==MASTER-NAME==
+                             ==STUDENT-CLASS== BY ==MASTER-CLASS==
+                             ==STUDENT-STATUS== BY ==MASTER-STATUS==
+                             ==STUDENT-TUITION-BALANCE== BY
+                                 ==MASTER-TUITION-BALANCE==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-DSNAME    PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE     PIC X(40).
+       01 EXTRACT-FS          PIC XX.
+       01 MASTER-FS           PIC XX.
+       01 WS-EXTRACT-EOF      PIC X VALUE "N".
+       01 WS-MASTER-EOF       PIC X VALUE "N".
+       01 WS-MATCH-COUNT      PIC 9(6) VALUE ZERO.
+       01 WS-MISMATCH-COUNT   PIC 9(6) VALUE ZERO.
+       01 WS-EXTRACT-ONLY-CNT PIC 9(6) VALUE ZERO.
+       01 WS-MASTER-ONLY-CNT  PIC 9(6) VALUE ZERO.
+
+       *> IDs matched during the extract pass are remembered here so
+       *> the master pass can tell a matched master record from one
+       *> that never showed up on the extract at all. Entries land in
+       *> extract-read order, not ID order, so the master pass has to
+       *> fall back to a serial SEARCH rather than a binary SEARCH ALL.
+       01 WS-MATCHED-COUNT    PIC 9(3) VALUE ZERO.
+       01 WS-MATCHED-TABLE.
+          05 WS-MATCHED-ID    PIC 9(4) OCCURS 1 TO 100 TIMES
+                               DEPENDING ON WS-MATCHED-COUNT
+                               INDEXED BY WS-MATCH-IDX.
+       01 WS-FOUND-FLAG       PIC X VALUE "N".
+           88 WS-ID-FOUND     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           PERFORM SET-FILENAME
+           OPEN INPUT EXTRACT-FILE
+           OPEN INPUT MASTER-FILE
+
+           DISPLAY "===== EXTRACT VS MASTER RECONCILIATION ====="
+
+           PERFORM UNTIL WS-EXTRACT-EOF = "Y"
+               READ EXTRACT-FILE
+                   AT END MOVE "Y" TO WS-EXTRACT-EOF
+                   NOT AT END PERFORM COMPARE-TO-MASTER
+               END-READ
+           END-PERFORM
+
+           CLOSE EXTRACT-FILE
+
+           PERFORM UNTIL WS-MASTER-EOF = "Y"
+               READ MASTER-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-MASTER-EOF
+                   NOT AT END PERFORM CHECK-MASTER-ONLY
+               END-READ
+           END-PERFORM
+
+           CLOSE MASTER-FILE
+
+           DISPLAY "MATCHED             : " WS-MATCH-COUNT
+           DISPLAY "NAME/CLASS MISMATCH : " WS-MISMATCH-COUNT
+           DISPLAY "EXTRACT ONLY        : " WS-EXTRACT-ONLY-CNT
+           DISPLAY "MASTER ONLY         : " WS-MASTER-ONLY-CNT
+
+           STOP RUN.
+
+       COMPARE-TO-MASTER.
+           MOVE EXTRACT-ID TO MASTER-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY "EXTRACT ONLY, ID=" EXTRACT-ID
+                   ADD 1 TO WS-EXTRACT-ONLY-CNT
+               NOT INVALID KEY
+                   IF WS-MATCHED-COUNT < 100
+                       ADD 1 TO WS-MATCHED-COUNT
+                       MOVE EXTRACT-ID TO
+                           WS-MATCHED-ID (WS-MATCHED-COUNT)
+                   ELSE
+                       DISPLAY "MATCHED TABLE FULL, ID SKIPPED="
+                           EXTRACT-ID
+                   END-IF
+                   IF EXTRACT-NAME NOT = MASTER-NAME
+                       OR EXTRACT-CLASS NOT = MASTER-CLASS
+                       DISPLAY "MISMATCH, ID=" EXTRACT-ID
+                           " EXTRACT=" EXTRACT-NAME "/" EXTRACT-CLASS
+                           " MASTER=" MASTER-NAME "/" MASTER-CLASS
+                       ADD 1 TO WS-MISMATCH-COUNT
+                   ELSE
+                       ADD 1 TO WS-MATCH-COUNT
+                   END-IF
+           END-READ.
+
+       CHECK-MASTER-ONLY.
+           MOVE "N" TO WS-FOUND-FLAG
+           SET WS-MATCH-IDX TO 1
+           SEARCH WS-MATCHED-ID
+               AT END
+                   CONTINUE
+               WHEN WS-MATCHED-ID (WS-MATCH-IDX) = MASTER-ID
+                   SET WS-ID-FOUND TO TRUE
+           END-SEARCH
+           IF NOT WS-ID-FOUND
+               DISPLAY "MASTER ONLY, ID=" MASTER-ID
+               ADD 1 TO WS-MASTER-ONLY-CNT
+           END-IF.
+
+       *> Lets a site redirect MASTER-FILE at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-MASTER-DSNAME
+           END-IF.
