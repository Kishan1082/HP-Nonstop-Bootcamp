@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADEDST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT STUDENT-FILE ASSIGN TO WS-STUDENT-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDENT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENTRC".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME         PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE           PIC X(40).
+       01 STUDENT-FS               PIC XX.
+       01 WS-EOF                   PIC X VALUE "N".
+       01 WS-STUDENT-COUNT         PIC 9(6) VALUE ZERO.
+
+       *> One counter per letter grade, tallied as the file is read;
+       *> an unrecognized grade falls through to WS-GRADE-OTHER-CNT
+       *> rather than being silently dropped from the total.
+       01 WS-GRADE-A-CNT           PIC 9(6) VALUE ZERO.
+       01 WS-GRADE-B-CNT           PIC 9(6) VALUE ZERO.
+       01 WS-GRADE-C-CNT           PIC 9(6) VALUE ZERO.
+       01 WS-GRADE-D-CNT           PIC 9(6) VALUE ZERO.
+       01 WS-GRADE-F-CNT           PIC 9(6) VALUE ZERO.
+       01 WS-GRADE-OTHER-CNT       PIC 9(6) VALUE ZERO.
+       01 WS-GRADE-LETTER          PIC X(1).
+       01 WS-GRADE-CNT             PIC 9(6).
+       01 WS-PERCENT               PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           PERFORM SET-FILENAME
+           OPEN INPUT STUDENT-FILE
+           IF STUDENT-FS NOT = "00"
+               DISPLAY "GRADEDST: UNABLE TO OPEN STUDENT FILE, STATUS="
+                   STUDENT-FS
+               STOP RUN
+           END-IF
+
+           DISPLAY "===== GRADE DISTRIBUTION SUMMARY ====="
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ACTIVE
+                           PERFORM TALLY-GRADE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+
+           PERFORM PRINT-GRADE-LINE
+
+           STOP RUN.
+
+       TALLY-GRADE.
+           ADD 1 TO WS-STUDENT-COUNT
+           EVALUATE STUDENT-GRADE
+               WHEN "A" ADD 1 TO WS-GRADE-A-CNT
+               WHEN "B" ADD 1 TO WS-GRADE-B-CNT
+               WHEN "C" ADD 1 TO WS-GRADE-C-CNT
+               WHEN "D" ADD 1 TO WS-GRADE-D-CNT
+               WHEN "F" ADD 1 TO WS-GRADE-F-CNT
+               WHEN OTHER ADD 1 TO WS-GRADE-OTHER-CNT
+           END-EVALUATE.
+
+       PRINT-GRADE-LINE.
+           DISPLAY "ACTIVE STUDENTS COUNTED: " WS-STUDENT-COUNT
+
+           IF WS-STUDENT-COUNT = 0
+               DISPLAY "NO ACTIVE STUDENTS TO REPORT ON"
+           ELSE
+               MOVE WS-GRADE-A-CNT TO WS-GRADE-CNT
+               MOVE "A" TO WS-GRADE-LETTER
+               PERFORM REPORT-ONE-GRADE
+
+               MOVE WS-GRADE-B-CNT TO WS-GRADE-CNT
+               MOVE "B" TO WS-GRADE-LETTER
+               PERFORM REPORT-ONE-GRADE
+
+               MOVE WS-GRADE-C-CNT TO WS-GRADE-CNT
+               MOVE "C" TO WS-GRADE-LETTER
+               PERFORM REPORT-ONE-GRADE
+
+               MOVE WS-GRADE-D-CNT TO WS-GRADE-CNT
+               MOVE "D" TO WS-GRADE-LETTER
+               PERFORM REPORT-ONE-GRADE
+
+               MOVE WS-GRADE-F-CNT TO WS-GRADE-CNT
+               MOVE "F" TO WS-GRADE-LETTER
+               PERFORM REPORT-ONE-GRADE
+
+               IF WS-GRADE-OTHER-CNT > 0
+                   DISPLAY "UNRECOGNIZED GRADE: " WS-GRADE-OTHER-CNT
+               END-IF
+           END-IF.
+
+       *> Display one grade's count alongside its percentage of the
+       *> active student population.
+       REPORT-ONE-GRADE.
+           COMPUTE WS-PERCENT ROUNDED =
+               (WS-GRADE-CNT / WS-STUDENT-COUNT) * 100
+           DISPLAY "GRADE " WS-GRADE-LETTER ": " WS-GRADE-CNT
+               " (" WS-PERCENT "%)".
+
+       *> Lets a site redirect STUDENT-FILE at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
