@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GPATREND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> One record per student per term, sorted ascending by
+           *> TH-STUDENT-ID then TH-TERM-NUM so every student's terms
+           *> arrive together and in chronological order - the same
+           *> precondition merge.cob's golden-record logic relies on
+           *> for STUDENT-ID.
+           SELECT TERM-HISTORY-FILE ASSIGN TO "termhist.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TH-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TERM-HISTORY-FILE.
+       01 TERM-HISTORY-RECORD.
+           05 TH-STUDENT-ID            PIC 9(4).
+           05 TH-STUDENT-NAME          PIC X(20).
+           05 TH-TERM-NUM               PIC 9(2).
+           05 TH-TERM-GPA               USAGE COMP-1.
+           05 TH-TERM-ATTENDANCE-PCT    USAGE COMP-1.
+
+       WORKING-STORAGE SECTION.
+       01 TH-FS                    PIC XX.
+       01 WS-EOF                   PIC X VALUE "N".
+       01 WS-FIRST-RECORD          PIC X VALUE "Y".
+
+       *> Accumulators for the student currently being summarized;
+       *> the running total is COMP-2 (double precision) since a
+       *> multi-term average compounds more rounding error than a
+       *> single COMP-1 GPA field ever would.
+       01 WS-CURRENT-ID            PIC 9(4).
+       01 WS-CURRENT-NAME          PIC X(20).
+       01 WS-TERM-COUNT            PIC 9(2) VALUE ZERO.
+       01 WS-GPA-TOTAL             USAGE COMP-2 VALUE ZERO.
+       01 WS-GPA-AVERAGE           USAGE COMP-2 VALUE ZERO.
+       01 WS-PRIOR-TERM-GPA        USAGE COMP-1 VALUE ZERO.
+       01 WS-DROP-STREAK           PIC 9(1) VALUE ZERO.
+       01 WS-FLAGGED                PIC X(1) VALUE "N".
+           88 WS-IS-FLAGGED        VALUE "Y".
+
+       01 WS-STUDENT-COUNT         PIC 9(4) VALUE ZERO.
+       01 WS-FLAGGED-COUNT         PIC 9(4) VALUE ZERO.
+       01 WS-AVERAGE-EDIT          PIC Z9.99.
+       01 WS-TERM-GPA-EDIT         PIC Z9.99.
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           OPEN INPUT TERM-HISTORY-FILE
+           IF TH-FS NOT = "00"
+               DISPLAY "GPATREND: UNABLE TO OPEN TERM HISTORY FILE, "
+                   "STATUS=" TH-FS
+               STOP RUN
+           END-IF
+
+           DISPLAY "===== GPA/ATTENDANCE TREND REPORT ====="
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TERM-HISTORY-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM PROCESS-TERM-RECORD
+               END-READ
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = "N"
+               PERFORM END-OF-STUDENT
+           END-IF
+
+           CLOSE TERM-HISTORY-FILE
+
+           DISPLAY " "
+           DISPLAY "STUDENTS SUMMARIZED   : " WS-STUDENT-COUNT
+           DISPLAY "FLAGGED FOR GPA DROP  : " WS-FLAGGED-COUNT
+
+           STOP RUN.
+
+       *> A new TH-STUDENT-ID closes out the prior student's summary
+       *> before this record starts accumulating the next one.
+       PROCESS-TERM-RECORD.
+           IF WS-FIRST-RECORD = "Y"
+               MOVE "N" TO WS-FIRST-RECORD
+               PERFORM START-STUDENT
+           ELSE
+               IF TH-STUDENT-ID NOT = WS-CURRENT-ID
+                   PERFORM END-OF-STUDENT
+                   PERFORM START-STUDENT
+               END-IF
+           END-IF
+
+           ADD TH-TERM-GPA TO WS-GPA-TOTAL
+           ADD 1 TO WS-TERM-COUNT
+
+           MOVE TH-TERM-GPA TO WS-TERM-GPA-EDIT
+           DISPLAY "  TERM " TH-TERM-NUM ": GPA " WS-TERM-GPA-EDIT
+               " ATTENDANCE " TH-TERM-ATTENDANCE-PCT "%"
+
+           IF WS-TERM-COUNT > 1
+               IF TH-TERM-GPA < WS-PRIOR-TERM-GPA
+                   ADD 1 TO WS-DROP-STREAK
+               ELSE
+                   MOVE ZERO TO WS-DROP-STREAK
+               END-IF
+
+               IF WS-DROP-STREAK >= 2
+                   SET WS-IS-FLAGGED TO TRUE
+               END-IF
+           END-IF
+
+           MOVE TH-TERM-GPA TO WS-PRIOR-TERM-GPA.
+
+       START-STUDENT.
+           MOVE TH-STUDENT-ID   TO WS-CURRENT-ID
+           MOVE TH-STUDENT-NAME TO WS-CURRENT-NAME
+           MOVE ZERO TO WS-TERM-COUNT WS-GPA-TOTAL WS-DROP-STREAK
+           MOVE ZERO TO WS-PRIOR-TERM-GPA
+           MOVE "N" TO WS-FLAGGED
+           DISPLAY " "
+           DISPLAY "STUDENT " WS-CURRENT-ID " " WS-CURRENT-NAME.
+
+       *> Average the accumulated terms in COMP-2, then report whether
+       *> this student's GPA fell for two terms running.
+       END-OF-STUDENT.
+           IF WS-TERM-COUNT > 0
+               DIVIDE WS-GPA-TOTAL BY WS-TERM-COUNT
+                   GIVING WS-GPA-AVERAGE
+           END-IF
+
+           MOVE WS-GPA-AVERAGE TO WS-AVERAGE-EDIT
+           DISPLAY "  " WS-TERM-COUNT " TERM(S), AVERAGE GPA "
+               WS-AVERAGE-EDIT
+
+           IF WS-IS-FLAGGED
+               DISPLAY "  *** FLAGGED: GPA DROPPED TWO TERMS RUNNING"
+               ADD 1 TO WS-FLAGGED-COUNT
+           END-IF
+
+           ADD 1 TO WS-STUDENT-COUNT.
