@@ -0,0 +1,517 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPDATA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT STUDENT-FILE ASSIGN TO WS-STUDENT-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDENT-FS.
+
+           *> The rest of the test environment SAMPDATA resets in one
+           *> step - the indexed, relative, and sequential extract
+           *> files every Day-8/9/12 demo and Day-13 utility reads.
+           *> WS-EMP-DSNAME defaults to "employees.dat" but can be
+           *> redirected at run time via the EMPLOYEES-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT EMP-FILE ASSIGN TO WS-EMP-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FS.
+
+           SELECT REL-FILE ASSIGN TO "student.rel"
+               ORGANIZATION IS RELATIVE
+               RELATIVE KEY IS REL-RECNUM
+               FILE STATUS IS REL-FS.
+
+           SELECT DYN-FILE ASSIGN TO "studentRel.dyn"
+               ORGANIZATION IS RELATIVE
+               RELATIVE KEY IS DYN-RECNUM
+               FILE STATUS IS DYN-FS.
+
+           SELECT IN1-FILE ASSIGN TO "in1.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS IN1-FS.
+
+           SELECT IN2-FILE ASSIGN TO "in2.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS IN2-FS.
+
+           *> gpaTrend.cob's own term-by-term input, in the ascending
+           *> TH-STUDENT-ID/TH-TERM-NUM order that program requires.
+           SELECT TERM-HISTORY-FILE ASSIGN TO "termhist.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TH-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENTRC".
+
+       *> Same EMP-REC shape IdxSeqFileOrg.cob declares by hand -
+       *> employees.dat has no shared copybook of its own.
+       FD EMP-FILE.
+       01 EMP-REC.
+           05 EMP-ID        PIC 9(3).
+           05 EMP-REC-TYPE  PIC X(1) VALUE "E".
+               88 EMP-TYPE-EMPLOYEE VALUE "E".
+               88 EMP-TYPE-DEPT     VALUE "D".
+           05 EMP-NAME      PIC X(20).
+           05 EMP-DEPT-CODE PIC 9(3).
+
+       FD REL-FILE.
+       01 REL-STUDENT-RECORD.
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==REL-ID==
+                             ==STUDENT-NAME== BY ==REL-NAME==
+                             ==STUDENT-CLASS== BY ==REL-CLASS==
+                             ==STUDENT-STATUS== BY ==REL-STATUS==
+                             ==STUDENT-ACTIVE== BY ==REL-ACTIVE==
+                             ==STUDENT-DEACTIVATED== BY
+                                 ==REL-DEACTIVATED==
+                             ==STUDENT-TUITION-BALANCE== BY
+                                 ==REL-TUITION-BALANCE==
+                             ==STUDENT-GRADE== BY ==REL-GRADE==
+                             ==STUDENT-GRADE-VALID== BY
+                                 ==REL-GRADE-VALID==
+                             ==STUDENT-GPA== BY ==REL-GPA==
+                             ==STUDENT-ATTENDANCE-PCT== BY
+                                 ==REL-ATTENDANCE-PCT==.
+
+       *> Slot 0 control record, REDEFINES-ed over the student record
+       *> the same way relativeFileOrg.cob keeps student.rel a fixed
+       *> physical record size - see that program's ControlRecord for
+       *> why a second, differently-sized 01 here would be wrong.
+       01 REL-CONTROL-RECORD REDEFINES REL-STUDENT-RECORD.
+          05 RCTL-HIGH-WATER-MARK PIC 9(4).
+          05 RCTL-FREE-COUNT      PIC 9(4).
+          05 RCTL-FREE-SLOTS.
+             10 RCTL-FREE-SLOT    PIC 9(4) OCCURS 8 TIMES.
+          05 FILLER               PIC X(1).
+
+       FD DYN-FILE.
+       01 DYN-STUDENT-RECORD.
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==DYN-ID==
+                             ==STUDENT-NAME== BY ==DYN-NAME==
+                             ==STUDENT-CLASS== BY ==DYN-CLASS==
+                             ==STUDENT-STATUS== BY ==DYN-STATUS==
+                             ==STUDENT-ACTIVE== BY ==DYN-ACTIVE==
+                             ==STUDENT-DEACTIVATED== BY
+                                 ==DYN-DEACTIVATED==
+                             ==STUDENT-TUITION-BALANCE== BY
+                                 ==DYN-TUITION-BALANCE==
+                             ==STUDENT-GRADE== BY ==DYN-GRADE==
+                             ==STUDENT-GRADE-VALID== BY
+                                 ==DYN-GRADE-VALID==
+                             ==STUDENT-GPA== BY ==DYN-GPA==
+                             ==STUDENT-ATTENDANCE-PCT== BY
+                                 ==DYN-ATTENDANCE-PCT==.
+
+       *> dynAcsRel.cob's own ControlRecord stands beside (not
+       *> REDEFINES) its StudentRecord. That mismatch is confined to
+       *> studentRel.dyn, which no other program opens, so it is left
+       *> as-is there; SAMPDATA only needs to write slot 0 in the same
+       *> shape dynAcsRel.cob itself expects to read back.
+       01 DYN-CONTROL-RECORD.
+          05 DCTL-HIGH-WATER-MARK PIC 9(4).
+          05 DCTL-FREE-COUNT      PIC 9(4).
+          05 DCTL-FREE-SLOTS.
+             10 DCTL-FREE-SLOT    PIC 9(4) OCCURS 10 TIMES.
+          05 DCTL-DIR-COUNT       PIC 9(4).
+          05 DCTL-DIRECTORY.
+             10 DCTL-DIR-ENTRY    OCCURS 50 TIMES.
+                15 DCTL-DIR-ID    PIC 9(4).
+                15 DCTL-DIR-SLOT  PIC 9(4).
+
+       *> Plain sort/merge extract shape - see Day-12's merge.cob.
+       FD IN1-FILE.
+       01 IN1-STUDENT.
+           05 IN1-STUDENT-ID   PIC 9(5).
+           05 IN1-STUDENT-NAME PIC A(25).
+
+       FD IN2-FILE.
+       01 IN2-STUDENT.
+           05 IN2-STUDENT-ID   PIC 9(5).
+           05 IN2-STUDENT-NAME PIC A(25).
+
+       *> Same shape as gpaTrend.cob's own TERM-HISTORY-RECORD.
+       FD TERM-HISTORY-FILE.
+       01 TH-RECORD.
+           05 TH-STUDENT-ID            PIC 9(4).
+           05 TH-STUDENT-NAME          PIC X(20).
+           05 TH-TERM-NUM              PIC 9(2).
+           05 TH-TERM-GPA              USAGE COMP-1.
+           05 TH-TERM-ATTENDANCE-PCT   USAGE COMP-1.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME        PIC X(40) VALUE "student.idx".
+       01 WS-EMP-DSNAME            PIC X(40) VALUE "employees.dat".
+       01 WS-ENV-OVERRIDE          PIC X(40).
+       01 STUDENT-FS               PIC XX.
+       01 EMP-FS                   PIC XX.
+       01 REL-FS                   PIC XX.
+       01 REL-RECNUM               PIC 9(4).
+       01 DYN-FS                   PIC XX.
+       01 DYN-RECNUM                PIC 9(4).
+       01 IN1-FS                   PIC XX.
+       01 IN2-FS                   PIC XX.
+       01 TH-FS                    PIC XX.
+       01 WS-LOAD-COUNT            PIC 9(4) VALUE ZERO.
+       01 WS-REJECT-COUNT          PIC 9(4) VALUE ZERO.
+       01 WS-VALID-FLAG            PIC X(1).
+           88 WS-VALID             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           PERFORM SET-FILENAMES
+
+           *> OPEN OUTPUT on an indexed file truncates and recreates
+           *> it, which is exactly what a reset utility needs - every
+           *> run starts from the same known-good sample set rather
+           *> than layering new rows onto whatever a prior demo left
+           *> behind.
+           OPEN OUTPUT STUDENT-FILE
+           IF STUDENT-FS NOT = "00"
+               DISPLAY "SAMPDATA: UNABLE TO CREATE STUDENT FILE, "
+                   "STATUS=" STUDENT-FS
+               STOP RUN
+           END-IF
+
+           MOVE 1001 TO STUDENT-ID
+           MOVE "ALICE"          TO STUDENT-NAME
+           MOVE "10A"            TO STUDENT-CLASS
+           SET STUDENT-ACTIVE    TO TRUE
+           MOVE "A"              TO STUDENT-GRADE
+           MOVE 0                TO STUDENT-TUITION-BALANCE
+           MOVE 3.9              TO STUDENT-GPA
+           MOVE 98.0             TO STUDENT-ATTENDANCE-PCT
+           PERFORM WRITE-SAMPLE
+
+           MOVE 1002 TO STUDENT-ID
+           MOVE "BOB"             TO STUDENT-NAME
+           MOVE "10A"             TO STUDENT-CLASS
+           SET STUDENT-ACTIVE     TO TRUE
+           MOVE "B"               TO STUDENT-GRADE
+           MOVE 125.50            TO STUDENT-TUITION-BALANCE
+           MOVE 3.2               TO STUDENT-GPA
+           MOVE 91.0              TO STUDENT-ATTENDANCE-PCT
+           PERFORM WRITE-SAMPLE
+
+           MOVE 1003 TO STUDENT-ID
+           MOVE "CHARLIE"         TO STUDENT-NAME
+           MOVE "10B"             TO STUDENT-CLASS
+           SET STUDENT-ACTIVE     TO TRUE
+           MOVE "C"               TO STUDENT-GRADE
+           MOVE 310.00            TO STUDENT-TUITION-BALANCE
+           MOVE 2.4               TO STUDENT-GPA
+           MOVE 84.0              TO STUDENT-ATTENDANCE-PCT
+           PERFORM WRITE-SAMPLE
+
+           MOVE 1004 TO STUDENT-ID
+           MOVE "DONNA"           TO STUDENT-NAME
+           MOVE "10B"             TO STUDENT-CLASS
+           SET STUDENT-ACTIVE     TO TRUE
+           MOVE "D"               TO STUDENT-GRADE
+           MOVE 540.25            TO STUDENT-TUITION-BALANCE
+           MOVE 1.6               TO STUDENT-GPA
+           MOVE 70.0              TO STUDENT-ATTENDANCE-PCT
+           PERFORM WRITE-SAMPLE
+
+           MOVE 1005 TO STUDENT-ID
+           MOVE "EMMA"            TO STUDENT-NAME
+           MOVE "10C"             TO STUDENT-CLASS
+           SET STUDENT-DEACTIVATED TO TRUE
+           MOVE "F"               TO STUDENT-GRADE
+           MOVE 75.00             TO STUDENT-TUITION-BALANCE
+           MOVE 0.9               TO STUDENT-GPA
+           MOVE 42.0              TO STUDENT-ATTENDANCE-PCT
+           PERFORM WRITE-SAMPLE
+
+           CLOSE STUDENT-FILE
+
+           DISPLAY "SAMPLE STUDENT FILE REBUILT, RECORDS: "
+               WS-LOAD-COUNT " REJECTED: " WS-REJECT-COUNT
+
+           PERFORM REBUILD-EMPLOYEES
+           PERFORM REBUILD-STUDENT-REL
+           PERFORM REBUILD-STUDENT-REL-DYN
+           PERFORM REBUILD-IN1-IN2
+           PERFORM REBUILD-TERMHIST
+
+           STOP RUN.
+
+       *> Rebuilds employees.dat with the same department-and-employee
+       *> sample set IdxSeqFileOrg.cob loads on its own first run.
+       REBUILD-EMPLOYEES.
+           OPEN OUTPUT EMP-FILE
+           IF EMP-FS NOT = "00"
+               DISPLAY "SAMPDATA: UNABLE TO CREATE EMP FILE, STATUS="
+                   EMP-FS
+           ELSE
+               MOVE 901 TO EMP-ID
+               SET EMP-TYPE-DEPT TO TRUE
+               MOVE "ENGINEERING" TO EMP-NAME
+               MOVE ZERO TO EMP-DEPT-CODE
+               WRITE EMP-REC
+
+               MOVE 902 TO EMP-ID
+               SET EMP-TYPE-DEPT TO TRUE
+               MOVE "SALES" TO EMP-NAME
+               MOVE ZERO TO EMP-DEPT-CODE
+               WRITE EMP-REC
+
+               MOVE 101 TO EMP-ID
+               SET EMP-TYPE-EMPLOYEE TO TRUE
+               MOVE "ALICE" TO EMP-NAME
+               MOVE 901 TO EMP-DEPT-CODE
+               WRITE EMP-REC
+
+               MOVE 102 TO EMP-ID
+               SET EMP-TYPE-EMPLOYEE TO TRUE
+               MOVE "BOB" TO EMP-NAME
+               MOVE 901 TO EMP-DEPT-CODE
+               WRITE EMP-REC
+
+               MOVE 103 TO EMP-ID
+               SET EMP-TYPE-EMPLOYEE TO TRUE
+               MOVE "CHARLIE" TO EMP-NAME
+               MOVE 902 TO EMP-DEPT-CODE
+               WRITE EMP-REC
+
+               CLOSE EMP-FILE
+               DISPLAY "SAMPLE EMPLOYEE FILE REBUILT"
+           END-IF.
+
+       *> Rebuilds student.rel: slot 0 is the reserved control record,
+       *> slots 1-3 are the same ALICE/BOB/CHARLIE sample set
+       *> relativeFileOrg.cob writes on a fresh file.
+       REBUILD-STUDENT-REL.
+           OPEN OUTPUT REL-FILE
+           IF REL-FS NOT = "00"
+               DISPLAY "SAMPDATA: UNABLE TO CREATE STUDENT.REL, "
+                   "STATUS=" REL-FS
+           ELSE
+               MOVE ZERO TO RCTL-HIGH-WATER-MARK RCTL-FREE-COUNT
+               MOVE 0 TO REL-RECNUM
+               WRITE REL-CONTROL-RECORD
+
+               MOVE SPACES TO REL-STUDENT-RECORD
+               MOVE 1001 TO REL-ID
+               MOVE "ALICE" TO REL-NAME
+               MOVE 3.8 TO REL-GPA
+               MOVE 96.0 TO REL-ATTENDANCE-PCT
+               MOVE 1 TO REL-RECNUM
+               WRITE REL-STUDENT-RECORD
+
+               MOVE SPACES TO REL-STUDENT-RECORD
+               MOVE 1002 TO REL-ID
+               MOVE "BOB" TO REL-NAME
+               MOVE 2.9 TO REL-GPA
+               MOVE 85.0 TO REL-ATTENDANCE-PCT
+               MOVE 2 TO REL-RECNUM
+               WRITE REL-STUDENT-RECORD
+
+               MOVE SPACES TO REL-STUDENT-RECORD
+               MOVE 1003 TO REL-ID
+               MOVE "CHARLIE" TO REL-NAME
+               MOVE 2.2 TO REL-GPA
+               MOVE 79.0 TO REL-ATTENDANCE-PCT
+               MOVE 3 TO REL-RECNUM
+               WRITE REL-STUDENT-RECORD
+
+               MOVE 3 TO RCTL-HIGH-WATER-MARK
+               MOVE 0 TO REL-RECNUM
+               REWRITE REL-CONTROL-RECORD
+
+               CLOSE REL-FILE
+               DISPLAY "SAMPLE STUDENT.REL REBUILT"
+           END-IF.
+
+       *> Rebuilds studentRel.dyn: slot 0 is dynAcsRel.cob's own
+       *> control record/ID directory, slots 1-2 are the same
+       *> DAVID/EMMA sample set that program writes on a fresh file.
+       REBUILD-STUDENT-REL-DYN.
+           OPEN OUTPUT DYN-FILE
+           IF DYN-FS NOT = "00"
+               DISPLAY "SAMPDATA: UNABLE TO CREATE STUDENTREL.DYN, "
+                   "STATUS=" DYN-FS
+           ELSE
+               MOVE ZERO TO DCTL-HIGH-WATER-MARK DCTL-FREE-COUNT
+                   DCTL-DIR-COUNT
+               MOVE 0 TO DYN-RECNUM
+               WRITE DYN-CONTROL-RECORD
+
+               MOVE SPACES TO DYN-STUDENT-RECORD
+               MOVE 601 TO DYN-ID
+               MOVE "DAVID" TO DYN-NAME
+               MOVE 3.5 TO DYN-GPA
+               MOVE 92.0 TO DYN-ATTENDANCE-PCT
+               MOVE 1 TO DYN-RECNUM
+               WRITE DYN-STUDENT-RECORD
+
+               MOVE SPACES TO DYN-STUDENT-RECORD
+               MOVE 602 TO DYN-ID
+               MOVE "EMMA" TO DYN-NAME
+               MOVE 2.8 TO DYN-GPA
+               MOVE 82.0 TO DYN-ATTENDANCE-PCT
+               MOVE 2 TO DYN-RECNUM
+               WRITE DYN-STUDENT-RECORD
+
+               MOVE 2 TO DCTL-HIGH-WATER-MARK
+               ADD 1 TO DCTL-DIR-COUNT
+               MOVE 601 TO DCTL-DIR-ID (DCTL-DIR-COUNT)
+               MOVE 1   TO DCTL-DIR-SLOT (DCTL-DIR-COUNT)
+               ADD 1 TO DCTL-DIR-COUNT
+               MOVE 602 TO DCTL-DIR-ID (DCTL-DIR-COUNT)
+               MOVE 2   TO DCTL-DIR-SLOT (DCTL-DIR-COUNT)
+               MOVE 0 TO DYN-RECNUM
+               REWRITE DYN-CONTROL-RECORD
+
+               CLOSE DYN-FILE
+               DISPLAY "SAMPLE STUDENTREL.DYN REBUILT"
+           END-IF.
+
+       *> Rebuilds the Day-12 MERGE sort inputs: each already in
+       *> ascending STUDENT-ID order, with one ID (1003) deliberately
+       *> shared across both so the merge's duplicate-ID/golden-record
+       *> handling still has something to exercise.
+       REBUILD-IN1-IN2.
+           OPEN OUTPUT IN1-FILE
+           IF IN1-FS NOT = "00"
+               DISPLAY "SAMPDATA: UNABLE TO CREATE IN1.DAT, STATUS="
+                   IN1-FS
+           ELSE
+               MOVE 1001 TO IN1-STUDENT-ID
+               MOVE "ALICE" TO IN1-STUDENT-NAME
+               WRITE IN1-STUDENT
+
+               MOVE 1003 TO IN1-STUDENT-ID
+               MOVE "CHARLIE" TO IN1-STUDENT-NAME
+               WRITE IN1-STUDENT
+
+               MOVE 1005 TO IN1-STUDENT-ID
+               MOVE "EMMA" TO IN1-STUDENT-NAME
+               WRITE IN1-STUDENT
+
+               CLOSE IN1-FILE
+           END-IF
+
+           OPEN OUTPUT IN2-FILE
+           IF IN2-FS NOT = "00"
+               DISPLAY "SAMPDATA: UNABLE TO CREATE IN2.DAT, STATUS="
+                   IN2-FS
+           ELSE
+               MOVE 1002 TO IN2-STUDENT-ID
+               MOVE "BOB" TO IN2-STUDENT-NAME
+               WRITE IN2-STUDENT
+
+               MOVE 1003 TO IN2-STUDENT-ID
+               MOVE "CHARLIE DUP" TO IN2-STUDENT-NAME
+               WRITE IN2-STUDENT
+
+               MOVE 1004 TO IN2-STUDENT-ID
+               MOVE "DONNA" TO IN2-STUDENT-NAME
+               WRITE IN2-STUDENT
+
+               CLOSE IN2-FILE
+           END-IF
+
+           DISPLAY "SAMPLE IN1.DAT/IN2.DAT REBUILT".
+
+       *> Rebuilds termhist.dat, ascending by TH-STUDENT-ID then
+       *> TH-TERM-NUM as gpaTrend.cob requires: ALICE holds a steady
+       *> climb, BOB's GPA falls two terms running so gpaTrend.cob's
+       *> drop-streak flag has something to catch, and CHARLIE is a
+       *> single-term student to exercise the one-term-average case.
+       REBUILD-TERMHIST.
+           OPEN OUTPUT TERM-HISTORY-FILE
+           IF TH-FS NOT = "00"
+               DISPLAY "SAMPDATA: UNABLE TO CREATE TERMHIST.DAT, "
+                   "STATUS=" TH-FS
+           ELSE
+               MOVE 1001 TO TH-STUDENT-ID
+               MOVE "ALICE" TO TH-STUDENT-NAME
+               MOVE 1 TO TH-TERM-NUM
+               MOVE 3.5 TO TH-TERM-GPA
+               MOVE 94.0 TO TH-TERM-ATTENDANCE-PCT
+               WRITE TH-RECORD
+
+               MOVE 2 TO TH-TERM-NUM
+               MOVE 3.6 TO TH-TERM-GPA
+               MOVE 95.0 TO TH-TERM-ATTENDANCE-PCT
+               WRITE TH-RECORD
+
+               MOVE 3 TO TH-TERM-NUM
+               MOVE 3.8 TO TH-TERM-GPA
+               MOVE 96.0 TO TH-TERM-ATTENDANCE-PCT
+               WRITE TH-RECORD
+
+               MOVE 1002 TO TH-STUDENT-ID
+               MOVE "BOB" TO TH-STUDENT-NAME
+               MOVE 1 TO TH-TERM-NUM
+               MOVE 3.5 TO TH-TERM-GPA
+               MOVE 90.0 TO TH-TERM-ATTENDANCE-PCT
+               WRITE TH-RECORD
+
+               MOVE 2 TO TH-TERM-NUM
+               MOVE 3.0 TO TH-TERM-GPA
+               MOVE 85.0 TO TH-TERM-ATTENDANCE-PCT
+               WRITE TH-RECORD
+
+               MOVE 3 TO TH-TERM-NUM
+               MOVE 2.5 TO TH-TERM-GPA
+               MOVE 78.0 TO TH-TERM-ATTENDANCE-PCT
+               WRITE TH-RECORD
+
+               MOVE 1003 TO TH-STUDENT-ID
+               MOVE "CHARLIE" TO TH-STUDENT-NAME
+               MOVE 1 TO TH-TERM-NUM
+               MOVE 2.2 TO TH-TERM-GPA
+               MOVE 79.0 TO TH-TERM-ATTENDANCE-PCT
+               WRITE TH-RECORD
+
+               CLOSE TERM-HISTORY-FILE
+               DISPLAY "SAMPLE TERMHIST.DAT REBUILT"
+           END-IF.
+
+       *> Lets a site redirect STUDENT-FILE/EMP-FILE at run time (a
+       *> different library, a test copy) without recompiling, the
+       *> same ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its
+       *> own file set.
+       SET-FILENAMES.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF
+
+           MOVE SPACES TO WS-ENV-OVERRIDE
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "EMPLOYEES-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-EMP-DSNAME
+           END-IF.
+
+       *> A data-entry error that produced an out-of-range GPA or
+       *> attendance value (a GPA of 40, say) is rejected here instead
+       *> of being written to the sample set.
+       WRITE-SAMPLE.
+           CALL "GPACHECK" USING STUDENT-GPA STUDENT-ATTENDANCE-PCT
+               WS-VALID-FLAG
+           IF NOT WS-VALID
+               DISPLAY "SAMPDATA: REJECTED, ID=" STUDENT-ID
+                   " - GPA/ATTENDANCE OUT OF RANGE"
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               WRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "SAMPDATA: WRITE FAILED, ID="
+                           STUDENT-ID " STATUS=" STUDENT-FS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-LOAD-COUNT
+               END-WRITE
+           END-IF.
