@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT STUDENT-FILE ASSIGN TO WS-STUDENT-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDENT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENTRC".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME         PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE           PIC X(40).
+       01 STUDENT-FS               PIC XX.
+       01 WS-EOF                   PIC X VALUE "N".
+       01 WS-STATEMENT-COUNT       PIC 9(6) VALUE ZERO.
+       01 WS-AMOUNT-IN             PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-BALANCE-EDIT          PIC X(12).
+       01 WS-TOTAL-BALANCE         PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-TOTAL-EDIT            PIC X(12).
+       01 WS-SKIPPED-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-RISK-TIER             PIC X(6).
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           PERFORM SET-FILENAME
+           OPEN INPUT STUDENT-FILE
+           IF STUDENT-FS NOT = "00"
+               DISPLAY "BILLSTMT: UNABLE TO OPEN STUDENT FILE, STATUS="
+                   STUDENT-FS
+               STOP RUN
+           END-IF
+
+           DISPLAY "===== STUDENT BILLING STATEMENTS ====="
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ACTIVE
+                           PERFORM PRINT-STATEMENT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+
+           CALL "CURREDIT" USING WS-TOTAL-BALANCE WS-TOTAL-EDIT
+           DISPLAY "STATEMENTS PRINTED: " WS-STATEMENT-COUNT
+           DISPLAY "TOTAL BALANCE DUE : " WS-TOTAL-EDIT
+           IF WS-SKIPPED-COUNT > 0
+               DISPLAY "SKIPPED (BAD BALANCE DATA): " WS-SKIPPED-COUNT
+           END-IF
+
+           STOP RUN.
+
+       PRINT-STATEMENT.
+           *> A COMP-3 field can still hold an invalid (non-numeric)
+           *> sign/digit combination if the record was corrupted on
+           *> disk; guard the arithmetic instead of letting a bad
+           *> balance abend the run or silently poison the total.
+           IF STUDENT-TUITION-BALANCE IS NOT NUMERIC
+               DISPLAY "SKIPPED, ID=" STUDENT-ID
+                   " BAD TUITION BALANCE DATA"
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               MOVE STUDENT-TUITION-BALANCE TO WS-AMOUNT-IN
+               CALL "CURREDIT" USING WS-AMOUNT-IN WS-BALANCE-EDIT
+               CALL "RISKTIER" USING STUDENT-GRADE
+                   WS-AMOUNT-IN WS-RISK-TIER
+               DISPLAY "ID: " STUDENT-ID " NAME: " STUDENT-NAME
+                   " CLASS: " STUDENT-CLASS " BALANCE DUE: "
+                   WS-BALANCE-EDIT " RISK: " WS-RISK-TIER
+               ADD STUDENT-TUITION-BALANCE TO WS-TOTAL-BALANCE
+                   ON SIZE ERROR
+                       DISPLAY "TOTAL BALANCE OVERFLOW AT ID="
+                           STUDENT-ID
+               END-ADD
+               ADD 1 TO WS-STATEMENT-COUNT
+           END-IF.
+
+       *> Lets a site redirect STUDENT-FILE at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
