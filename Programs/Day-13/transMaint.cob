@@ -0,0 +1,487 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> File names are parameterized through WS-xxx-DSNAME below
+           *> so a site can redirect any of these files at run time
+           *> (see SET-FILENAMES) instead of recompiling for a new
+           *> library or test run.
+           SELECT TRAN-FILE ASSIGN TO WS-TRAN-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRAN-FS.
+
+           *> LOCK MODE MANUAL so a record read for update stays locked
+           *> (see Change-Student/Delete-Student) until its REWRITE
+           *> commits, instead of another run's concurrent READ seeing
+           *> a half-updated record.
+           SELECT STUDENT-FILE ASSIGN TO WS-STUDENT-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               LOCK MODE IS MANUAL
+               FILE STATUS IS STUDENT-FS.
+
+           *> Transactions that fail validation or an INVALID KEY
+           *> operation land here instead of just scrolling past in
+           *> the job log, so they can be corrected and resubmitted.
+           SELECT SUSPENSE-FILE ASSIGN TO WS-SUSPENSE-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SUSPENSE-FS.
+
+           *> Single-record relative file remembering how many
+           *> transactions have already been committed, so a run that
+           *> aborts partway through can be restarted without
+           *> re-applying transactions it already posted.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPT-DSNAME
+               ORGANIZATION IS RELATIVE
+               RELATIVE KEY IS CKPT-KEY
+               FILE STATUS IS CKPT-FS.
+
+           *> Month-end/nightly point-in-time copy of STUDENT-FILE,
+           *> taken before any transaction is applied, so a bad batch
+           *> can be diagnosed (or the file rebuilt) against what was
+           *> on file at the start of the run.
+           SELECT SNAPSHOT-FILE ASSIGN TO WS-SNAPSHOT-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAN-FILE.
+       *> ADD and CHANGE transactions carry every field below; DELETE
+       *> only ever needs TRAN-CODE and the ID, so TRAN-DELETE-RECORD
+       *> redefines the same buffer down to just those two fields
+       *> instead of every transaction type declaring (and Delete-
+       *> Student incidentally being able to see) fields it has no use
+       *> for.
+       01 TRAN-RECORD.
+           05 TRAN-CODE             PIC X(1).
+           05 TRAN-STUDENT-ID       PIC 9(4).
+           05 TRAN-STUDENT-NAME     PIC X(20).
+           05 TRAN-STUDENT-CLASS    PIC X(3).
+           05 TRAN-STUDENT-GRADE    PIC X(1).
+           05 TRAN-STUDENT-TUITION-BALANCE PIC S9(5)V99 COMP-3.
+           05 TRAN-STUDENT-GPA             USAGE COMP-1.
+           05 TRAN-STUDENT-ATTENDANCE-PCT  USAGE COMP-1.
+       01 TRAN-DELETE-RECORD REDEFINES TRAN-RECORD.
+           05 TDEL-TRAN-CODE        PIC X(1).
+           05 TDEL-STUDENT-ID       PIC 9(4).
+           05 FILLER                PIC X(28).
+
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENTRC".
+
+       FD SUSPENSE-FILE.
+       01 SUSPENSE-RECORD.
+           05 SUS-TRAN-CODE         PIC X(1).
+           05 SUS-STUDENT-ID        PIC 9(4).
+           05 SUS-STUDENT-NAME      PIC X(20).
+           05 SUS-STUDENT-CLASS     PIC X(3).
+           05 SUS-REASON            PIC X(30).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-TRAN-COUNT       PIC 9(6).
+
+       *> Header/detail pair, the same run-date-stamped header idiom
+       *> sort.cob and merge.cob use on their own OUTPUT-FILE.
+       FD SNAPSHOT-FILE.
+       01 SNAPSHOT-HEADER.
+           05 SNP-HDR-TYPE          PIC X(1) VALUE "H".
+           05 SNP-HDR-RUN-DATE      PIC 9(8).
+           05 FILLER                PIC X(33).
+       01 SNAPSHOT-STUDENT.
+           05 SNP-REC-TYPE          PIC X(1) VALUE "D".
+           COPY "STUDENTRC" REPLACING
+                   ==STUDENT-ID== BY ==SNP-STUDENT-ID==
+                   ==STUDENT-NAME== BY ==SNP-STUDENT-NAME==
+                   ==STUDENT-CLASS== BY ==SNP-STUDENT-CLASS==
+                   ==STUDENT-STATUS== BY ==SNP-STUDENT-STATUS==
+                   ==STUDENT-ACTIVE== BY
+                       ==SNP-STUDENT-ACTIVE==
+                   ==STUDENT-DEACTIVATED== BY
+                       ==SNP-STUDENT-DEACTIVATED==
+                   ==STUDENT-TUITION-BALANCE== BY
+                       ==SNP-STUDENT-TUITION-BALANCE==
+                   ==STUDENT-GRADE== BY ==SNP-STUDENT-GRADE==
+                   ==STUDENT-GRADE-VALID== BY
+                       ==SNP-STUDENT-GRADE-VALID==
+                   ==STUDENT-GPA== BY ==SNP-STUDENT-GPA==
+                   ==STUDENT-ATTENDANCE-PCT== BY
+                       ==SNP-STUDENT-ATTENDANCE-PCT==.
+
+       WORKING-STORAGE SECTION.
+       *> Default file names, overridable at run time by the
+       *> environment variables SET-FILENAMES looks up (falls back
+       *> quietly to these defaults when a variable isn't set).
+       01 WS-TRAN-DSNAME            PIC X(40) VALUE "trans.dat".
+       01 WS-STUDENT-DSNAME         PIC X(40) VALUE "student.idx".
+       01 WS-SUSPENSE-DSNAME        PIC X(40) VALUE "suspense.dat".
+       01 WS-CKPT-DSNAME            PIC X(40) VALUE "tranckpt.dat".
+       01 WS-SNAPSHOT-DSNAME        PIC X(40) VALUE "student.snp".
+       01 WS-ENV-OVERRIDE           PIC X(40).
+
+       01 TRAN-FS                  PIC XX.
+       01 STUDENT-FS                PIC XX.
+       01 SUSPENSE-FS               PIC XX.
+       01 CKPT-FS                  PIC XX.
+       01 SNAPSHOT-FS               PIC XX.
+       01 CKPT-KEY                 PIC 9(4).
+       01 WS-RUN-DATE               PIC 9(8) VALUE ZERO.
+       01 WS-SNAPSHOT-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-SNAPSHOT-EOF           PIC X VALUE "N".
+       01 WS-EOF                   PIC X VALUE "N".
+       01 WS-TRAN-COUNT            PIC 9(6) VALUE ZERO.
+       01 WS-RESTART-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-ADD-COUNT             PIC 9(6) VALUE ZERO.
+       01 WS-CHANGE-COUNT          PIC 9(6) VALUE ZERO.
+       01 WS-DELETE-COUNT          PIC 9(6) VALUE ZERO.
+       01 WS-REJECT-COUNT          PIC 9(6) VALUE ZERO.
+       01 WS-VALID-FLAG            PIC X(1).
+           88 WS-VALID             VALUE "Y".
+       01 WS-LOCK-RETRY-COUNT      PIC 9(2).
+       01 WS-LOCK-OK               PIC X(1).
+           88 WS-LOCK-DONE         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           PERFORM SET-FILENAMES
+
+           PERFORM SNAPSHOT-STUDENT-FILE
+
+           OPEN INPUT TRAN-FILE
+
+           OPEN I-O STUDENT-FILE
+           IF STUDENT-FS NOT = "00"
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF
+
+           OPEN EXTEND SUSPENSE-FILE
+           IF SUSPENSE-FS NOT = "00"
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "RESTARTING AFTER CHECKPOINT, SKIPPING "
+                   WS-RESTART-COUNT " ALREADY-APPLIED TRANSACTIONS"
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRAN-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       IF WS-TRAN-COUNT > WS-RESTART-COUNT
+                           EVALUATE TRAN-CODE
+                               WHEN "A" PERFORM Add-Student
+                               WHEN "C" PERFORM Change-Student
+                               WHEN "D" PERFORM Delete-Student
+                               WHEN OTHER
+                                   DISPLAY "UNKNOWN TRAN CODE: "
+                                       TRAN-CODE
+                                   ADD 1 TO WS-REJECT-COUNT
+                           END-EVALUATE
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRAN-FILE
+           CLOSE STUDENT-FILE
+           CLOSE SUSPENSE-FILE
+
+           *> The job ran to completion, so the next run is a fresh
+           *> cycle rather than a restart - reset the checkpoint.
+           MOVE ZERO TO CKPT-TRAN-COUNT
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY DISPLAY "CHECKPOINT RESET FAILED"
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "===== TRANSACTION MAINTENANCE SUMMARY ====="
+           DISPLAY "TRANSACTIONS READ : " WS-TRAN-COUNT
+           DISPLAY "ADDS APPLIED       : " WS-ADD-COUNT
+           DISPLAY "CHANGES APPLIED    : " WS-CHANGE-COUNT
+           DISPLAY "DELETES APPLIED    : " WS-DELETE-COUNT
+           DISPLAY "REJECTED           : " WS-REJECT-COUNT
+
+           STOP RUN.
+
+       *> Look up an environment-variable override for each file name;
+       *> leave the VALUE-clause default in place when the variable is
+       *> not set in the caller's environment.
+       SET-FILENAMES.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "TM-TRAN-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-TRAN-DSNAME
+           END-IF
+
+           MOVE SPACES TO WS-ENV-OVERRIDE
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "TM-STUDENT-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF
+
+           MOVE SPACES TO WS-ENV-OVERRIDE
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "TM-SUSPENSE-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-SUSPENSE-DSNAME
+           END-IF
+
+           MOVE SPACES TO WS-ENV-OVERRIDE
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "TM-CKPT-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-CKPT-DSNAME
+           END-IF
+
+           MOVE SPACES TO WS-ENV-OVERRIDE
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "TM-SNAPSHOT-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-SNAPSHOT-DSNAME
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE 1 TO CKPT-KEY
+           OPEN I-O CHECKPOINT-FILE
+           IF CKPT-FS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO CKPT-TRAN-COUNT
+                   WRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY "CHECKPOINT RECORD WRITE ERROR"
+           END-READ
+
+           MOVE CKPT-TRAN-COUNT TO WS-RESTART-COUNT.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-TRAN-COUNT TO CKPT-TRAN-COUNT
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY DISPLAY "CHECKPOINT RECORD REWRITE ERROR".
+
+       Add-Student.
+           CALL "UTIL" USING TRAN-STUDENT-ID TRAN-STUDENT-NAME
+               WS-VALID-FLAG
+           IF WS-VALID
+               CALL "CLASSCHK" USING TRAN-STUDENT-CLASS WS-VALID-FLAG
+           END-IF
+           IF WS-VALID
+               CALL "GPACHECK" USING TRAN-STUDENT-GPA
+                   TRAN-STUDENT-ATTENDANCE-PCT WS-VALID-FLAG
+           END-IF
+           IF NOT WS-VALID
+               MOVE "FAILED VALIDATION" TO SUS-REASON
+               PERFORM WRITE-SUSPENSE
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               MOVE SPACES TO STUDENT-RECORD
+               MOVE TRAN-STUDENT-ID    TO STUDENT-ID
+               MOVE TRAN-STUDENT-NAME  TO STUDENT-NAME
+               MOVE TRAN-STUDENT-CLASS TO STUDENT-CLASS
+               MOVE TRAN-STUDENT-GRADE TO STUDENT-GRADE
+               MOVE TRAN-STUDENT-TUITION-BALANCE TO
+                   STUDENT-TUITION-BALANCE
+               MOVE TRAN-STUDENT-GPA             TO STUDENT-GPA
+               MOVE TRAN-STUDENT-ATTENDANCE-PCT  TO
+                   STUDENT-ATTENDANCE-PCT
+               SET STUDENT-ACTIVE      TO TRUE
+
+               WRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "ADD FAILED, ID=" TRAN-STUDENT-ID
+                           " STATUS=" STUDENT-FS
+                       MOVE "ADD INVALID KEY" TO SUS-REASON
+                       PERFORM WRITE-SUSPENSE
+                       ADD 1 TO WS-REJECT-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+               END-WRITE
+           END-IF.
+
+       *> Reads STUDENT-FILE under a manual lock, retrying a bounded
+       *> number of times with a busy message whenever another run
+       *> already holds the record locked (STUDENT-FS = "51") rather
+       *> than treating a lock conflict the same as a genuine
+       *> not-on-file condition.
+       Change-Student.
+           MOVE TRAN-STUDENT-ID TO STUDENT-ID
+           MOVE ZERO TO WS-LOCK-RETRY-COUNT
+           MOVE "N" TO WS-LOCK-OK
+           PERFORM UNTIL WS-LOCK-DONE OR WS-LOCK-RETRY-COUNT > 5
+               READ STUDENT-FILE WITH LOCK
+                   INVALID KEY
+                       IF STUDENT-FS = "51"
+                           ADD 1 TO WS-LOCK-RETRY-COUNT
+                           DISPLAY "RECORD BUSY, RETRYING ("
+                               WS-LOCK-RETRY-COUNT " OF 5), ID="
+                               TRAN-STUDENT-ID
+                       ELSE
+                           DISPLAY "CHANGE FAILED, ID NOT ON FILE="
+                               TRAN-STUDENT-ID
+                           MOVE "ID NOT ON FILE" TO SUS-REASON
+                           PERFORM WRITE-SUSPENSE
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE "Y" TO WS-LOCK-OK
+                       END-IF
+                   NOT INVALID KEY
+                       CALL "CLASSCHK" USING TRAN-STUDENT-CLASS
+                           WS-VALID-FLAG
+                       IF WS-VALID
+                           CALL "GPACHECK" USING TRAN-STUDENT-GPA
+                               TRAN-STUDENT-ATTENDANCE-PCT
+                               WS-VALID-FLAG
+                       END-IF
+                       IF NOT WS-VALID
+                           MOVE "FAILED VALIDATION" TO SUS-REASON
+                           PERFORM WRITE-SUSPENSE
+                           ADD 1 TO WS-REJECT-COUNT
+                       ELSE
+                           MOVE TRAN-STUDENT-NAME  TO STUDENT-NAME
+                           MOVE TRAN-STUDENT-CLASS TO STUDENT-CLASS
+                           MOVE TRAN-STUDENT-GPA   TO STUDENT-GPA
+                           MOVE TRAN-STUDENT-ATTENDANCE-PCT TO
+                               STUDENT-ATTENDANCE-PCT
+                           REWRITE STUDENT-RECORD
+                               INVALID KEY
+                                   DISPLAY "REWRITE FAILED, ID="
+                                       TRAN-STUDENT-ID
+                                   MOVE "REWRITE INVALID KEY" TO
+                                       SUS-REASON
+                                   PERFORM WRITE-SUSPENSE
+                                   ADD 1 TO WS-REJECT-COUNT
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-CHANGE-COUNT
+                           END-REWRITE
+                       END-IF
+                       *> Release the lock this READ WITH LOCK took,
+                       *> whether or not the REWRITE itself succeeded.
+                       UNLOCK STUDENT-FILE
+                       MOVE "Y" TO WS-LOCK-OK
+               END-READ
+           END-PERFORM
+
+           IF WS-LOCK-RETRY-COUNT > 5
+               DISPLAY "RECORD STILL BUSY AFTER 5 RETRIES, ID="
+                   TRAN-STUDENT-ID
+               MOVE "RECORD BUSY" TO SUS-REASON
+               PERFORM WRITE-SUSPENSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       Delete-Student.
+           MOVE TDEL-STUDENT-ID TO STUDENT-ID
+           MOVE ZERO TO WS-LOCK-RETRY-COUNT
+           MOVE "N" TO WS-LOCK-OK
+           PERFORM UNTIL WS-LOCK-DONE OR WS-LOCK-RETRY-COUNT > 5
+               READ STUDENT-FILE WITH LOCK
+                   INVALID KEY
+                       IF STUDENT-FS = "51"
+                           ADD 1 TO WS-LOCK-RETRY-COUNT
+                           DISPLAY "RECORD BUSY, RETRYING ("
+                               WS-LOCK-RETRY-COUNT " OF 5), ID="
+                               TRAN-STUDENT-ID
+                       ELSE
+                           DISPLAY "DELETE FAILED, ID NOT ON FILE="
+                               TRAN-STUDENT-ID
+                           MOVE "ID NOT ON FILE" TO SUS-REASON
+                           PERFORM WRITE-SUSPENSE
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE "Y" TO WS-LOCK-OK
+                       END-IF
+                   NOT INVALID KEY
+                       *> Soft delete: flag deactivated rather than
+                       *> physically removing the record.
+                       SET STUDENT-DEACTIVATED TO TRUE
+                       REWRITE STUDENT-RECORD
+                           INVALID KEY
+                               DISPLAY "DELETE FAILED, ID="
+                                   TRAN-STUDENT-ID
+                               MOVE "REWRITE INVALID KEY" TO
+                                   SUS-REASON
+                               PERFORM WRITE-SUSPENSE
+                               ADD 1 TO WS-REJECT-COUNT
+                           NOT INVALID KEY
+                               ADD 1 TO WS-DELETE-COUNT
+                       END-REWRITE
+                       UNLOCK STUDENT-FILE
+                       MOVE "Y" TO WS-LOCK-OK
+               END-READ
+           END-PERFORM
+
+           IF WS-LOCK-RETRY-COUNT > 5
+               DISPLAY "RECORD STILL BUSY AFTER 5 RETRIES, ID="
+                   TRAN-STUDENT-ID
+               MOVE "RECORD BUSY" TO SUS-REASON
+               PERFORM WRITE-SUSPENSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       *> Copy STUDENT-FILE, as it stands before this run applies any
+       *> transaction, to SNAPSHOT-FILE behind a run-date-stamped
+       *> header record.  STUDENT-FILE is opened INPUT-only here and
+       *> closed again before Main-Para's own OPEN I-O, since a file
+       *> can only be open for one access mode at a time.
+       SNAPSHOT-STUDENT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN OUTPUT SNAPSHOT-FILE
+           MOVE WS-RUN-DATE TO SNP-HDR-RUN-DATE
+           WRITE SNAPSHOT-HEADER
+
+           OPEN INPUT STUDENT-FILE
+           IF STUDENT-FS = "00"
+               PERFORM UNTIL WS-SNAPSHOT-EOF = "Y"
+                   READ STUDENT-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-SNAPSHOT-EOF
+                       NOT AT END PERFORM WRITE-SNAPSHOT-STUDENT
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+           ELSE
+               *> No STUDENT-FILE yet on a first-ever run - nothing to
+               *> snapshot, Main-Para's own OPEN will create it.
+               DISPLAY "SNAPSHOT: STUDENT FILE NOT FOUND, SKIPPING"
+           END-IF
+
+           CLOSE SNAPSHOT-FILE
+
+           DISPLAY "SNAPSHOT RECORDS WRITTEN: " WS-SNAPSHOT-COUNT
+               " TO " WS-SNAPSHOT-DSNAME.
+
+       WRITE-SNAPSHOT-STUDENT.
+           MOVE STUDENT-ID              TO SNP-STUDENT-ID
+           MOVE STUDENT-NAME            TO SNP-STUDENT-NAME
+           MOVE STUDENT-CLASS           TO SNP-STUDENT-CLASS
+           MOVE STUDENT-STATUS          TO SNP-STUDENT-STATUS
+           MOVE STUDENT-TUITION-BALANCE TO SNP-STUDENT-TUITION-BALANCE
+           MOVE STUDENT-GRADE           TO SNP-STUDENT-GRADE
+           MOVE STUDENT-GPA             TO SNP-STUDENT-GPA
+           MOVE STUDENT-ATTENDANCE-PCT  TO SNP-STUDENT-ATTENDANCE-PCT
+           WRITE SNAPSHOT-STUDENT
+           ADD 1 TO WS-SNAPSHOT-COUNT.
+
+       *> A delete transaction's buffer is overlaid by TRAN-DELETE-
+       *> RECORD, which only carries TDEL-TRAN-CODE and TDEL-STUDENT-
+       *> ID - the name/class bytes are unused FILLER, not real data,
+       *> so a rejected delete must not carry them into the suspense
+       *> record as if they were.
+       WRITE-SUSPENSE.
+           MOVE TRAN-CODE          TO SUS-TRAN-CODE
+           MOVE TRAN-STUDENT-ID    TO SUS-STUDENT-ID
+           IF TRAN-CODE = "D"
+               MOVE SPACES TO SUS-STUDENT-NAME SUS-STUDENT-CLASS
+           ELSE
+               MOVE TRAN-STUDENT-NAME  TO SUS-STUDENT-NAME
+               MOVE TRAN-STUDENT-CLASS TO SUS-STUDENT-CLASS
+           END-IF
+           WRITE SUSPENSE-RECORD.
