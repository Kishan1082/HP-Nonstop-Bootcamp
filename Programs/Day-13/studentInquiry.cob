@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUINQRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT STUDENT-FILE ASSIGN TO WS-STUDENT-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDENT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENTRC".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME         PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE           PIC X(40).
+       01 STUDENT-FS               PIC XX.
+       01 WS-DONE-FLAG             PIC X VALUE "N".
+           88 WS-DONE               VALUE "Y".
+       01 WS-MENU-CHOICE           PIC X(1).
+       01 WS-INQUIRY-ID            PIC 9(4).
+       01 WS-BALANCE-EDIT          PIC X(12).
+       01 WS-RISK-TIER             PIC X(6).
+       01 WS-AMOUNT-IN             PIC S9(7)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           PERFORM SET-FILENAME
+           OPEN I-O STUDENT-FILE
+           IF STUDENT-FS NOT = "00"
+               DISPLAY "STUINQRY: UNABLE TO OPEN STUDENT FILE, STATUS="
+                   STUDENT-FS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-DONE
+               PERFORM SHOW-MENU
+               PERFORM PROCESS-CHOICE
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "===== STUDENT INQUIRY MENU ====="
+           DISPLAY "1. LOOK UP A STUDENT BY ID"
+           DISPLAY "2. EXIT"
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+
+       PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1" PERFORM LOOKUP-STUDENT
+               WHEN "2" SET WS-DONE TO TRUE
+               WHEN OTHER DISPLAY "INVALID CHOICE, TRY AGAIN"
+           END-EVALUATE.
+
+       LOOKUP-STUDENT.
+           DISPLAY "ENTER STUDENT ID: " WITH NO ADVANCING
+           ACCEPT WS-INQUIRY-ID
+
+           MOVE WS-INQUIRY-ID TO STUDENT-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "NO STUDENT ON FILE WITH ID: " WS-INQUIRY-ID
+               NOT INVALID KEY
+                   MOVE STUDENT-TUITION-BALANCE TO WS-AMOUNT-IN
+                   CALL "CURREDIT" USING WS-AMOUNT-IN
+                       WS-BALANCE-EDIT
+                   CALL "RISKTIER" USING STUDENT-GRADE
+                       WS-AMOUNT-IN WS-RISK-TIER
+                   DISPLAY "ID      : " STUDENT-ID
+                   DISPLAY "NAME    : " STUDENT-NAME
+                   DISPLAY "CLASS   : " STUDENT-CLASS
+                   DISPLAY "GRADE   : " STUDENT-GRADE
+                   DISPLAY "BALANCE : " WS-BALANCE-EDIT
+                   DISPLAY "RISK    : " WS-RISK-TIER
+                   IF STUDENT-DEACTIVATED
+                       DISPLAY "STATUS  : DEACTIVATED"
+                   ELSE
+                       DISPLAY "STATUS  : ACTIVE"
+                   END-IF
+           END-READ.
+
+       *> Lets a site redirect STUDENT-FILE at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
