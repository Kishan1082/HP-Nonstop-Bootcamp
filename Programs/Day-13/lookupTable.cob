@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOKUPTB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT STUDENT-FILE ASSIGN TO WS-STUDENT-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDENT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENTRC".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME         PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE           PIC X(40).
+       01 STUDENT-FS               PIC XX.
+       01 WS-EOF                   PIC X VALUE "N".
+
+       *> Reading STUDENT-FILE sequentially by its RECORD KEY hands
+       *> back rows in ascending STUDENT-ID order for free, so the
+       *> table built from it can use a binary SEARCH ALL instead of
+       *> the serial SEARCH reconcile.cob needs for its unsorted table.
+       01 WS-TABLE-COUNT           PIC 9(3) VALUE ZERO.
+       01 WS-STUDENT-TABLE.
+           05 WS-TBL-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-TABLE-COUNT
+                   ASCENDING KEY IS WS-TBL-ID
+                   INDEXED BY WS-TBL-IDX.
+               10 WS-TBL-ID         PIC 9(4).
+               10 WS-TBL-NAME       PIC X(20).
+
+       01 WS-LOOKUP-ID              PIC 9(4).
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           PERFORM SET-FILENAME
+           OPEN INPUT STUDENT-FILE
+           IF STUDENT-FS NOT = "00"
+               DISPLAY "LOOKUPTB: UNABLE TO OPEN STUDENT FILE, STATUS="
+                   STUDENT-FS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ACTIVE
+                           PERFORM LOAD-TABLE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+
+           DISPLAY "LOOKUP TABLE LOADED, ENTRIES: " WS-TABLE-COUNT
+
+           MOVE 1001 TO WS-LOOKUP-ID
+           PERFORM LOOKUP-STUDENT
+
+           MOVE 9999 TO WS-LOOKUP-ID
+           PERFORM LOOKUP-STUDENT
+
+           STOP RUN.
+
+       LOAD-TABLE-ENTRY.
+           IF WS-TABLE-COUNT < 200
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE STUDENT-ID   TO WS-TBL-ID (WS-TABLE-COUNT)
+               MOVE STUDENT-NAME TO WS-TBL-NAME (WS-TABLE-COUNT)
+           ELSE
+               DISPLAY "LOOKUP TABLE FULL, ID SKIPPED=" STUDENT-ID
+           END-IF.
+
+       LOOKUP-STUDENT.
+           SEARCH ALL WS-TBL-ENTRY
+               AT END
+                   DISPLAY "NOT FOUND IN LOOKUP TABLE, ID="
+                       WS-LOOKUP-ID
+               WHEN WS-TBL-ID (WS-TBL-IDX) = WS-LOOKUP-ID
+                   DISPLAY "FOUND ID=" WS-LOOKUP-ID " NAME="
+                       WS-TBL-NAME (WS-TBL-IDX)
+           END-SEARCH.
+
+       *> Lets a site redirect STUDENT-FILE at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
