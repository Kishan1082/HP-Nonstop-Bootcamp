@@ -0,0 +1,16 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURREDIT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EDIT-AMOUNT   PIC $$$$$$9.99.
+
+       LINKAGE SECTION.
+       01 LS-AMOUNT         PIC S9(7)V99 COMP-3.
+       01 LS-EDITED-AMOUNT  PIC X(12).
+
+       PROCEDURE DIVISION USING LS-AMOUNT LS-EDITED-AMOUNT.
+       Main-Para.
+           MOVE LS-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE WS-EDIT-AMOUNT TO LS-EDITED-AMOUNT
+           EXIT PROGRAM.
