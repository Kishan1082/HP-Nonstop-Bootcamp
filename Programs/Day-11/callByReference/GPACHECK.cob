@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GPACHECK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-GPA-MIN        USAGE COMP-1 VALUE 0.0.
+       01 WS-GPA-MAX        USAGE COMP-1 VALUE 4.0.
+       01 WS-ATTEND-MIN     USAGE COMP-1 VALUE 0.0.
+       01 WS-ATTEND-MAX     USAGE COMP-1 VALUE 100.0.
+
+       LINKAGE SECTION.
+       01 LS-GPA            USAGE COMP-1.
+       01 LS-ATTENDANCE-PCT USAGE COMP-1.
+       01 LS-VALID-FLAG     PIC X(1).
+           88 LS-VALID      VALUE "Y".
+           88 LS-INVALID    VALUE "N".
+
+       PROCEDURE DIVISION USING LS-GPA LS-ATTENDANCE-PCT
+               LS-VALID-FLAG.
+       Main-Para.
+           SET LS-VALID TO TRUE
+
+           IF LS-GPA < WS-GPA-MIN OR LS-GPA > WS-GPA-MAX
+               DISPLAY "GPACHECK: GPA OUT OF RANGE: " LS-GPA
+               SET LS-INVALID TO TRUE
+           END-IF
+
+           IF LS-ATTENDANCE-PCT < WS-ATTEND-MIN
+                   OR LS-ATTENDANCE-PCT > WS-ATTEND-MAX
+               DISPLAY "GPACHECK: ATTENDANCE PERCENT OUT OF RANGE: "
+                   LS-ATTENDANCE-PCT
+               SET LS-INVALID TO TRUE
+           END-IF
+
+           EXIT PROGRAM.
