@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATUSMSG.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-STATUS-CODE   PIC X(2).
+       01 LS-STATUS-TEXT   PIC X(30).
+
+       PROCEDURE DIVISION USING LS-STATUS-CODE LS-STATUS-TEXT.
+       Main-Para.
+           EVALUATE LS-STATUS-CODE
+               WHEN "00" MOVE "SUCCESS" TO LS-STATUS-TEXT
+               WHEN "02" MOVE "DUPLICATE ALTERNATE KEY"
+                         TO LS-STATUS-TEXT
+               WHEN "10" MOVE "END OF FILE" TO LS-STATUS-TEXT
+               WHEN "21" MOVE "SEQUENCE ERROR" TO LS-STATUS-TEXT
+               WHEN "22" MOVE "DUPLICATE KEY" TO LS-STATUS-TEXT
+               WHEN "23" MOVE "RECORD NOT FOUND" TO LS-STATUS-TEXT
+               WHEN "24" MOVE "BOUNDARY VIOLATION" TO LS-STATUS-TEXT
+               WHEN "30" MOVE "PERMANENT I/O ERROR" TO LS-STATUS-TEXT
+               WHEN "35" MOVE "FILE NOT FOUND" TO LS-STATUS-TEXT
+               WHEN "37" MOVE "OPEN MODE CONFLICT" TO LS-STATUS-TEXT
+               WHEN "41" MOVE "FILE ALREADY OPEN" TO LS-STATUS-TEXT
+               WHEN "42" MOVE "FILE NOT OPEN" TO LS-STATUS-TEXT
+               WHEN "43" MOVE "NO PRIOR READ" TO LS-STATUS-TEXT
+               WHEN "46" MOVE "READ PAST END OF FILE"
+                         TO LS-STATUS-TEXT
+               WHEN "47" MOVE "READ NOT ALLOWED" TO LS-STATUS-TEXT
+               WHEN "48" MOVE "WRITE NOT ALLOWED" TO LS-STATUS-TEXT
+               WHEN "49" MOVE "DELETE/REWRITE NOT ALLOWED"
+                         TO LS-STATUS-TEXT
+               WHEN OTHER MOVE "UNKNOWN STATUS" TO LS-STATUS-TEXT
+           END-EVALUATE
+
+           EXIT PROGRAM.
