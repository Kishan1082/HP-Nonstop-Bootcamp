@@ -2,19 +2,36 @@
        PROGRAM-ID. UTIL.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ID-MIN       PIC 9(4) VALUE 1000.
+       01 WS-ID-MAX       PIC 9(4) VALUE 9999.
+
        LINKAGE SECTION.
-       01 LS-STUDENT-ID   PIC 9(4).
-       01 LS-STUDENT-NAME PIC A(15).
+       01 LS-STUDENT-ID     PIC 9(4).
+       01 LS-STUDENT-NAME   PIC X(20).
+       01 LS-VALID-FLAG     PIC X(1).
+           88 LS-VALID      VALUE "Y".
+           88 LS-INVALID    VALUE "N".
 
-       PROCEDURE DIVISION USING LS-STUDENT-ID LS-STUDENT-NAME.
-           DISPLAY 'In Called Program (UTIL)'
-           DISPLAY 'Incoming Id   : ' LS-STUDENT-ID
-           DISPLAY 'Incoming Name : ' LS-STUDENT-NAME
+       PROCEDURE DIVISION USING LS-STUDENT-ID LS-STUDENT-NAME
+               LS-VALID-FLAG.
+       Main-Para.
+           SET LS-VALID TO TRUE
 
-           MOVE 1111 TO LS-STUDENT-ID
-           MOVE 'John' TO LS-STUDENT-NAME
+           IF LS-STUDENT-ID NOT NUMERIC
+               DISPLAY "UTIL: STUDENT ID IS NOT NUMERIC"
+               SET LS-INVALID TO TRUE
+           ELSE
+               IF LS-STUDENT-ID < WS-ID-MIN OR LS-STUDENT-ID > WS-ID-MAX
+                   DISPLAY "UTIL: STUDENT ID OUT OF RANGE: "
+                       LS-STUDENT-ID
+                   SET LS-INVALID TO TRUE
+               END-IF
+           END-IF
 
-           DISPLAY 'Modified Id   : ' LS-STUDENT-ID
-           DISPLAY 'Modified Name : ' LS-STUDENT-NAME
+           IF LS-STUDENT-NAME = SPACES
+               DISPLAY "UTIL: STUDENT NAME IS BLANK"
+               SET LS-INVALID TO TRUE
+           END-IF
 
            EXIT PROGRAM.
