@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RISKTIER.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-GRADE           PIC X(1).
+       01 LS-BALANCE         PIC S9(7)V99 COMP-3.
+       01 LS-RISK-TIER       PIC X(6).
+
+       PROCEDURE DIVISION USING LS-GRADE LS-BALANCE LS-RISK-TIER.
+       Main-Para.
+           EVALUATE TRUE
+               WHEN LS-GRADE = "F"
+                   MOVE "HIGH  " TO LS-RISK-TIER
+               WHEN LS-BALANCE > 500
+                   MOVE "HIGH  " TO LS-RISK-TIER
+               WHEN LS-GRADE = "D"
+                   MOVE "MEDIUM" TO LS-RISK-TIER
+               WHEN LS-BALANCE > 200
+                   MOVE "MEDIUM" TO LS-RISK-TIER
+               WHEN OTHER
+                   MOVE "LOW   " TO LS-RISK-TIER
+           END-EVALUATE
+           EXIT PROGRAM.
