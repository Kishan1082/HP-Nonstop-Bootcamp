@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASSCHK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CLASS-TABLE.
+           05 FILLER            PIC X(3) VALUE "10A".
+           05 FILLER            PIC X(3) VALUE "10B".
+           05 FILLER            PIC X(3) VALUE "10C".
+       01 WS-CLASS-ENTRIES REDEFINES WS-CLASS-TABLE.
+           05 WS-CLASS-CODE     PIC X(3) OCCURS 3 TIMES.
+       01 WS-CLASS-SUB          PIC 9(1) COMP.
+
+       LINKAGE SECTION.
+       01 LS-STUDENT-CLASS  PIC X(3).
+       01 LS-VALID-FLAG     PIC X(1).
+           88 LS-VALID      VALUE "Y".
+           88 LS-INVALID    VALUE "N".
+
+       PROCEDURE DIVISION USING LS-STUDENT-CLASS LS-VALID-FLAG.
+       Main-Para.
+           SET LS-INVALID TO TRUE
+
+           PERFORM VARYING WS-CLASS-SUB FROM 1 BY 1
+                   UNTIL WS-CLASS-SUB > 3
+               IF LS-STUDENT-CLASS = WS-CLASS-CODE (WS-CLASS-SUB)
+                   SET LS-VALID TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF LS-INVALID
+               DISPLAY "CLASSCHK: UNKNOWN CLASS CODE: "
+                   LS-STUDENT-CLASS
+           END-IF
+
+           EXIT PROGRAM.
