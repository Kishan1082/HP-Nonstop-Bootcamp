@@ -4,25 +4,118 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO "student.idx"
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT STUDENT ASSIGN TO WS-STUDENT-DSNAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS STUDENT-ID
                FILE STATUS IS FS.
 
+           SELECT AUDIT-FILE ASSIGN TO "rewrite.aud"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FS.
+
+           *> Propagation-check inputs: the relative-file student master
+           *> and the sort/merge pipeline's historical extracts. A name
+           *> REWRITE here only updates STUDENT; these older files can
+           *> still carry the name as it used to be.
+           SELECT REL-CHECK-FILE ASSIGN TO "student.rel"
+               ORGANIZATION IS RELATIVE
+               RELATIVE KEY IS REL-CHECK-RECNUM
+               FILE STATUS IS REL-CHECK-FS.
+
+           SELECT SORT-OUT-CHECK-FILE ASSIGN TO "output.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SORT-OUT-CHECK-FS.
+
+           SELECT MERGE-OUT-CHECK-FILE ASSIGN TO "out.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MERGE-OUT-CHECK-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT.
        01 STUDENT-REC.
-           05 STUDENT-ID      PIC 9(4).
-           05 STUDENT-NAME    PIC A(12).
-           05 STUDENT-CLASS   PIC X(3).
+           COPY "STUDENTRC".
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-STUDENT-ID       PIC 9(4).
+           05 AUD-BEFORE-NAME      PIC X(20).
+           05 AUD-BEFORE-CLASS     PIC X(3).
+           05 AUD-AFTER-NAME       PIC X(20).
+           05 AUD-AFTER-CLASS      PIC X(3).
+
+       FD REL-CHECK-FILE.
+       01 REL-CHECK-RECORD.
+           COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==RCK-ID==
+                              ==STUDENT-NAME== BY ==RCK-NAME==
+                              ==STUDENT-CLASS== BY ==RCK-CLASS==
+                              ==STUDENT-GPA== BY ==RCK-GPA==
+                              ==STUDENT-ATTENDANCE-PCT== BY
+                                  ==RCK-ATTENDANCE-PCT==.
+
+       *> output.dat / out.dat carry the same header/detail/trailer
+       *> shape sort.cob and merge.cob write (see Day-12); only the
+       *> detail record's name field matters for this scan.
+       FD SORT-OUT-CHECK-FILE.
+       01 SORT-OUT-CHECK-HEADER.
+           05 SOCK-HDR-TYPE       PIC X(1).
+           05 SOCK-HDR-RUN-DATE   PIC 9(8).
+           05 SOCK-HDR-BATCH-ID   PIC X(10).
+           05 FILLER              PIC X(11).
+       01 SORT-OUT-CHECK-STUDENT.
+           05 SOCK-DTL-TYPE       PIC X(1).
+           05 SOCK-STUDENT-ID     PIC 9(5).
+           05 SOCK-STUDENT-NAME   PIC A(25).
+       01 SORT-OUT-CHECK-TRAILER.
+           05 SOCK-TRL-TYPE       PIC X(1).
+           05 SOCK-TRL-REC-COUNT  PIC 9(6).
+           05 SOCK-TRL-HASH-TOTAL PIC 9(10).
+           05 FILLER              PIC X(13).
+
+       FD MERGE-OUT-CHECK-FILE.
+       01 MERGE-OUT-CHECK-HEADER.
+           05 MOCK-HDR-TYPE       PIC X(1).
+           05 MOCK-HDR-RUN-DATE   PIC 9(8).
+           05 MOCK-HDR-BATCH-ID   PIC X(10).
+           05 FILLER              PIC X(11).
+       01 MERGE-OUT-CHECK-STUDENT.
+           05 MOCK-DTL-TYPE       PIC X(1).
+           05 MOCK-STUDENT-ID     PIC 9(5).
+           05 MOCK-STUDENT-NAME   PIC A(25).
+       01 MERGE-OUT-CHECK-TRAILER.
+           05 MOCK-TRL-TYPE       PIC X(1).
+           05 MOCK-TRL-REC-COUNT  PIC 9(6).
+           05 MOCK-TRL-HASH-TOTAL PIC 9(10).
+           05 FILLER              PIC X(13).
 
        WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE   PIC X(40).
        01 FS PIC XX.
+       01 AUDIT-FS PIC XX.
+       01 WS-VALID-FLAG PIC X(1).
+           88 WS-VALID   VALUE "Y".
+       01 WS-BEFORE-NAME  PIC X(20).
+       01 WS-BEFORE-CLASS PIC X(3).
+
+       01 REL-CHECK-RECNUM    PIC 9(4).
+       01 REL-CHECK-FS        PIC XX.
+       01 SORT-OUT-CHECK-FS   PIC XX.
+       01 MERGE-OUT-CHECK-FS  PIC XX.
+       01 WS-REL-EOF          PIC X VALUE "N".
+       01 WS-SORT-OUT-EOF     PIC X VALUE "N".
+       01 WS-MERGE-OUT-EOF    PIC X VALUE "N".
+       01 WS-REL-HITS         PIC 9(4) VALUE ZERO.
+       01 WS-SORT-OUT-HITS    PIC 9(4) VALUE ZERO.
+       01 WS-MERGE-OUT-HITS   PIC 9(4) VALUE ZERO.
 
        PROCEDURE DIVISION.
        Main-Para.
+           PERFORM SET-FILENAME
 
            OPEN I-O STUDENT
            IF FS NOT = "00"
@@ -39,10 +132,147 @@
                INVALID KEY DISPLAY "KEY NOT EXISTING"
            END-READ
 
+           *> Keep the before-image so the audit record can show what
+           *> the fields used to be, not just what they became.
+           MOVE STUDENT-NAME  TO WS-BEFORE-NAME
+           MOVE STUDENT-CLASS TO WS-BEFORE-CLASS
+
            *> Update the record
            MOVE "Tim Dumais" TO STUDENT-NAME
            MOVE "10A" TO STUDENT-CLASS
-           REWRITE STUDENT-REC
+
+           CALL "UTIL" USING STUDENT-ID STUDENT-NAME WS-VALID-FLAG
+           IF WS-VALID
+               CALL "GPACHECK" USING STUDENT-GPA
+                   STUDENT-ATTENDANCE-PCT WS-VALID-FLAG
+           END-IF
+           IF WS-VALID
+               CALL "CLASSCHK" USING STUDENT-CLASS WS-VALID-FLAG
+           END-IF
+           IF WS-VALID
+               REWRITE STUDENT-REC
+               OPEN EXTEND AUDIT-FILE
+               IF AUDIT-FS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               MOVE STUDENT-ID    TO AUD-STUDENT-ID
+               MOVE WS-BEFORE-NAME  TO AUD-BEFORE-NAME
+               MOVE WS-BEFORE-CLASS TO AUD-BEFORE-CLASS
+               MOVE STUDENT-NAME  TO AUD-AFTER-NAME
+               MOVE STUDENT-CLASS TO AUD-AFTER-CLASS
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+
+               *> The name just changed in STUDENT; find out whether any
+               *> older extract still carries it under the old name.
+               PERFORM PROPAGATION-CHECK
+           ELSE
+               DISPLAY "REWRITE REJECTED, ID: " STUDENT-ID
+           END-IF
 
            CLOSE STUDENT
            STOP RUN.
+
+       *> Scans the relative-file student master and the sort/merge
+       *> pipeline's historical output.dat/out.dat extracts for the
+       *> name this run just changed, so whoever owns those downstream
+       *> files knows they still need to be refreshed.
+       PROPAGATION-CHECK.
+           PERFORM CHECK-REL-FILE
+           PERFORM CHECK-SORT-OUTPUT
+           PERFORM CHECK-MERGE-OUTPUT
+
+           DISPLAY " "
+           DISPLAY "NAME CHANGE PROPAGATION CHECK FOR: '"
+               WS-BEFORE-NAME "'"
+           DISPLAY "  STUDENT.REL   : " WS-REL-HITS
+               " RECORD(S) STILL SHOW THE OLD NAME"
+           DISPLAY "  OUTPUT.DAT    : " WS-SORT-OUT-HITS
+               " RECORD(S) STILL SHOW THE OLD NAME"
+           DISPLAY "  OUT.DAT       : " WS-MERGE-OUT-HITS
+               " RECORD(S) STILL SHOW THE OLD NAME"
+
+           IF WS-REL-HITS > 0 OR WS-SORT-OUT-HITS > 0
+                   OR WS-MERGE-OUT-HITS > 0
+               DISPLAY "  *** PROPAGATION NEEDED - RERUN THE AFFECTED "
+                   "EXTRACT(S)"
+           END-IF.
+
+       CHECK-REL-FILE.
+           MOVE ZERO TO WS-REL-HITS
+           MOVE "N" TO WS-REL-EOF
+
+           OPEN INPUT REL-CHECK-FILE
+           IF REL-CHECK-FS = "00"
+               PERFORM UNTIL WS-REL-EOF = "Y"
+                   READ REL-CHECK-FILE NEXT RECORD
+                       AT END MOVE "Y" TO WS-REL-EOF
+                       NOT AT END
+                           *> Slot 0 is relativeFileOrg.cob's reserved
+                           *> control record, not a student - skip it
+                           *> so its high-water-mark/free-slot bytes
+                           *> never get compared as if they were a name.
+                           IF REL-CHECK-RECNUM NOT = 0
+                               AND RCK-NAME = WS-BEFORE-NAME
+                               ADD 1 TO WS-REL-HITS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REL-CHECK-FILE
+           ELSE
+               DISPLAY "PROPAGATION CHECK: STUDENT.REL NOT FOUND, "
+                   "SKIPPING"
+           END-IF.
+
+       CHECK-SORT-OUTPUT.
+           MOVE ZERO TO WS-SORT-OUT-HITS
+           MOVE "N" TO WS-SORT-OUT-EOF
+
+           OPEN INPUT SORT-OUT-CHECK-FILE
+           IF SORT-OUT-CHECK-FS = "00"
+               PERFORM UNTIL WS-SORT-OUT-EOF = "Y"
+                   READ SORT-OUT-CHECK-FILE
+                       AT END MOVE "Y" TO WS-SORT-OUT-EOF
+                       NOT AT END
+                           IF SOCK-DTL-TYPE = "D"
+                               AND SOCK-STUDENT-NAME = WS-BEFORE-NAME
+                               ADD 1 TO WS-SORT-OUT-HITS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORT-OUT-CHECK-FILE
+           ELSE
+               DISPLAY "PROPAGATION CHECK: OUTPUT.DAT NOT FOUND, "
+                   "SKIPPING"
+           END-IF.
+
+       CHECK-MERGE-OUTPUT.
+           MOVE ZERO TO WS-MERGE-OUT-HITS
+           MOVE "N" TO WS-MERGE-OUT-EOF
+
+           OPEN INPUT MERGE-OUT-CHECK-FILE
+           IF MERGE-OUT-CHECK-FS = "00"
+               PERFORM UNTIL WS-MERGE-OUT-EOF = "Y"
+                   READ MERGE-OUT-CHECK-FILE
+                       AT END MOVE "Y" TO WS-MERGE-OUT-EOF
+                       NOT AT END
+                           IF MOCK-DTL-TYPE = "D"
+                               AND MOCK-STUDENT-NAME = WS-BEFORE-NAME
+                               ADD 1 TO WS-MERGE-OUT-HITS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MERGE-OUT-CHECK-FILE
+           ELSE
+               DISPLAY "PROPAGATION CHECK: OUT.DAT NOT FOUND, SKIPPING"
+           END-IF.
+
+       *> Lets a site redirect STUDENT at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
