@@ -4,7 +4,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO "student.idx"
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT STUDENT ASSIGN TO WS-STUDENT-DSNAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS STUDENT-ID
@@ -14,15 +17,18 @@
        FILE SECTION.
        FD STUDENT.
        01 STUDENT-REC.
-           05 STUDENT-ID      PIC 9(4).
-           05 STUDENT-NAME    PIC A(12).
-           05 STUDENT-CLASS   PIC X(3).
+           COPY "STUDENTRC".
 
        WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE   PIC X(40).
        01 FS PIC XX.
+       01 WS-VALID-FLAG PIC X(1).
+           88 WS-VALID   VALUE "Y".
 
        PROCEDURE DIVISION.
        Main-Para.
+           PERFORM SET-FILENAME
 
            OPEN I-O STUDENT
            IF FS NOT = "00"
@@ -33,9 +39,39 @@
 
            MOVE 1000 TO STUDENT-ID
 
-           *> DELETE using file name, not record name
-           DELETE STUDENT
+           *> Read the record first so UTIL can validate the name
+           *> that is actually on file, not whatever happens to be
+           *> sitting in the record area.
+           READ STUDENT
                INVALID KEY DISPLAY "Invalid Key"
+               NOT INVALID KEY
+                   CALL "UTIL" USING STUDENT-ID STUDENT-NAME
+                       WS-VALID-FLAG
+                   IF WS-VALID
+                       CALL "CLASSCHK" USING STUDENT-CLASS
+                           WS-VALID-FLAG
+                   END-IF
+                   IF WS-VALID
+                       *> Soft delete: flag the record as deactivated
+                       *> instead of physically removing it, so it can
+                       *> still be reported on or reactivated later.
+                       SET STUDENT-DEACTIVATED TO TRUE
+                       REWRITE STUDENT-REC
+                           INVALID KEY DISPLAY "Invalid Key"
+                   ELSE
+                       DISPLAY "DELETE REJECTED, ID: " STUDENT-ID
+                   END-IF
+           END-READ
 
            CLOSE STUDENT
            STOP RUN.
+
+       *> Lets a site redirect STUDENT at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
