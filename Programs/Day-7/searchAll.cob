@@ -1,7 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEARCHALL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> SEARCH ALL misses are suppressed from the console and
+           *> logged here instead, so a batch run doesn't scroll past
+           *> an operator but the miss is still on record.
+           SELECT MISS-LOG-FILE ASSIGN TO "search.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MISS-LOG-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD MISS-LOG-FILE.
+       01 MISS-LOG-RECORD.
+           05 MLG-SEARCH-KEY    PIC 9(2).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 MLG-MESSAGE       PIC X(20) VALUE "KEY NOT FOUND".
+
        WORKING-STORAGE SECTION.
        01 WS-TABLE.
           05 WS-RECORD OCCURS 6 TIMES
@@ -10,7 +27,12 @@
              10 WS-NUM  PIC 9(2).
              10 WS-NAME PIC A(3).
 
+       01 MISS-LOG-FS       PIC XX.
+       01 WS-SEARCH-KEY     PIC 9(2).
+       01 WS-MISS-COUNT     PIC 9(4) VALUE ZERO.
+
        PROCEDURE DIVISION.
+       Main-Para.
            *> Load table in ascending order by WS-NUM
            MOVE 11 TO WS-NUM(1)   MOVE "PQR" TO WS-NAME(1)
            MOVE 12 TO WS-NUM(2)   MOVE "ABC" TO WS-NAME(2)
@@ -19,12 +41,31 @@
            MOVE 78 TO WS-NUM(5)   MOVE "JKL" TO WS-NAME(5)
            MOVE 93 TO WS-NUM(6)   MOVE "MNO" TO WS-NAME(6).
 
+           OPEN OUTPUT MISS-LOG-FILE
+
+           MOVE 93 TO WS-SEARCH-KEY
+           PERFORM SEARCH-BY-KEY
+
+           MOVE 50 TO WS-SEARCH-KEY
+           PERFORM SEARCH-BY-KEY
+
+           CLOSE MISS-LOG-FILE
+
+           DISPLAY "SEARCH MISSES LOGGED: " WS-MISS-COUNT.
+
+           STOP RUN.
+
+       *> A miss is logged to MISS-LOG-FILE rather than displayed, so
+       *> routine lookup misses don't clutter the console; a hit is
+       *> still shown directly since that's the normal, expected path.
+       SEARCH-BY-KEY.
            SEARCH ALL WS-RECORD
-              AT END DISPLAY "RECORD NOT FOUND"
-              WHEN WS-NUM(I) = 93
+              AT END
+                   MOVE WS-SEARCH-KEY TO MLG-SEARCH-KEY
+                   WRITE MISS-LOG-RECORD
+                   ADD 1 TO WS-MISS-COUNT
+              WHEN WS-NUM(I) = WS-SEARCH-KEY
                    DISPLAY "RECORD FOUND"
                    DISPLAY WS-NUM(I)
                    DISPLAY WS-NAME(I)
            END-SEARCH.
-
-           STOP RUN.
