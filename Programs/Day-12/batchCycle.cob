@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHCYCLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT-1  ASSIGN TO 'batch1.dat'.
+           SELECT BATCH-INPUT-2  ASSIGN TO 'batch2.dat'.
+           SELECT BATCH-SORTED   ASSIGN TO 'batchsorted.dat'.
+           SELECT BATCH-MERGED   ASSIGN TO 'batchmerged.dat'.
+           SELECT SORT-WORK      ASSIGN TO 'batchsort.tmp'.
+           SELECT MERGE-WORK     ASSIGN TO 'batchmerge.tmp'.
+
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT STUDENT-FILE ASSIGN TO WS-STUDENT-DSNAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS STUDENT-FS.
+
+           *> Every step this driver runs - start, finish, and record
+           *> count - gets a line here so a batch cycle can be audited
+           *> after the fact without re-running it.
+           SELECT RUN-LOG-FILE ASSIGN TO "runlog.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-INPUT-1.
+       01 BATCH-STUDENT-1.
+           05 BATCH-ID-1    PIC 9(5).
+           05 BATCH-NAME-1  PIC A(25).
+
+       FD BATCH-INPUT-2.
+       01 BATCH-STUDENT-2.
+           05 BATCH-ID-2    PIC 9(5).
+           05 BATCH-NAME-2  PIC A(25).
+
+       FD BATCH-SORTED.
+       01 SORTED-STUDENT.
+           05 SORTED-ID      PIC 9(5).
+           05 SORTED-NAME    PIC A(25).
+
+       FD BATCH-MERGED.
+       01 MERGED-STUDENT.
+           05 MERGED-ID      PIC 9(5).
+           05 MERGED-NAME    PIC A(25).
+
+       SD SORT-WORK.
+       01 SORT-WORK-STUDENT.
+           05 SORT-WORK-ID    PIC 9(5).
+           05 SORT-WORK-NAME  PIC A(25).
+
+       SD MERGE-WORK.
+       01 MERGE-WORK-STUDENT.
+           05 MERGE-WORK-ID   PIC 9(5).
+           05 MERGE-WORK-NAME PIC A(25).
+
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENTRC".
+
+       FD RUN-LOG-FILE.
+       01 RUN-LOG-RECORD       PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME     PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE       PIC X(40).
+       01 STUDENT-FS            PIC XX.
+       01 RUNLOG-FS             PIC XX.
+       01 WS-EOF                PIC X VALUE "N".
+       01 WS-SORT-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-MERGE-COUNT        PIC 9(6) VALUE ZERO.
+       01 WS-LOAD-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-LOG-LINE           PIC X(60).
+
+       *> Expected record lengths for every layout this driver reads
+       *> or writes, checked against the actual compiled length at
+       *> startup so a copybook edit that resizes STUDENT-RECORD
+       *> without recompiling every program that shares it is caught
+       *> here instead of corrupting the first record it touches.
+       01 WS-LENGTH-OK          PIC X VALUE "Y".
+           88 WS-ALL-LENGTHS-OK VALUE "Y".
+       01 WS-EXPECTED-LEN       PIC 9(5) COMP.
+       01 WS-ACTUAL-LEN         PIC 9(5) COMP.
+
+       PROCEDURE DIVISION.
+       Main-Para.
+           PERFORM SET-FILENAME
+           PERFORM VALIDATE-RECORD-LENGTHS
+           IF NOT WS-ALL-LENGTHS-OK
+               DISPLAY "BATCHCYCLE: RECORD LENGTH CHECK FAILED, "
+                   "ABORTING BEFORE ANY FILE IS TOUCHED"
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND RUN-LOG-FILE
+           IF RUNLOG-FS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+
+           MOVE "BATCH CYCLE STARTED" TO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE
+
+           PERFORM STEP-SORT
+           PERFORM STEP-MERGE
+           PERFORM STEP-INDEX-LOAD
+
+           MOVE "BATCH CYCLE COMPLETE" TO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE
+
+           CLOSE RUN-LOG-FILE
+
+           DISPLAY "SORT STEP RECORDS : " WS-SORT-COUNT
+           DISPLAY "MERGE STEP RECORDS: " WS-MERGE-COUNT
+           DISPLAY "INDEX LOAD RECORDS: " WS-LOAD-COUNT
+
+           STOP RUN.
+
+       *> Step 1: sort the first batch extract into ID order.
+       STEP-SORT.
+           MOVE "STEP SORT STARTING" TO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-WORK-ID
+               USING BATCH-INPUT-1
+               GIVING BATCH-SORTED
+
+           OPEN INPUT BATCH-SORTED
+           PERFORM UNTIL WS-EOF = "Y"
+               READ BATCH-SORTED
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END ADD 1 TO WS-SORT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-SORTED
+           MOVE "N" TO WS-EOF
+
+           MOVE "STEP SORT COMPLETE" TO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE.
+
+       *> Step 2: merge the sorted extract with the second batch
+       *> extract into a single ID-ordered file.
+       STEP-MERGE.
+           MOVE "STEP MERGE STARTING" TO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE
+
+           MERGE MERGE-WORK
+               ON ASCENDING KEY MERGE-WORK-ID
+               USING BATCH-SORTED BATCH-INPUT-2
+               GIVING BATCH-MERGED
+
+           OPEN INPUT BATCH-MERGED
+           PERFORM UNTIL WS-EOF = "Y"
+               READ BATCH-MERGED
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END ADD 1 TO WS-MERGE-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-MERGED
+           MOVE "N" TO WS-EOF
+
+           MOVE "STEP MERGE COMPLETE" TO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE.
+
+       *> Step 3: load the merged extract into the indexed student
+       *> master, creating the master if this is its first run.
+       STEP-INDEX-LOAD.
+           MOVE "STEP INDEX LOAD STARTING" TO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE
+
+           OPEN I-O STUDENT-FILE
+           IF STUDENT-FS NOT = "00"
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF
+
+           OPEN INPUT BATCH-MERGED
+           PERFORM UNTIL WS-EOF = "Y"
+               READ BATCH-MERGED
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE SPACES TO STUDENT-RECORD
+                       MOVE MERGED-ID   TO STUDENT-ID
+                       MOVE MERGED-NAME TO STUDENT-NAME
+                       SET STUDENT-ACTIVE TO TRUE
+                       WRITE STUDENT-RECORD
+                           INVALID KEY
+                               DISPLAY "INDEX LOAD SKIPPED, ID="
+                                   MERGED-ID " STATUS=" STUDENT-FS
+                           NOT INVALID KEY
+                               ADD 1 TO WS-LOAD-COUNT
+                       END-WRITE
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-MERGED
+           CLOSE STUDENT-FILE
+           MOVE "N" TO WS-EOF
+
+           MOVE "STEP INDEX LOAD COMPLETE" TO WS-LOG-LINE
+           PERFORM WRITE-LOG-LINE.
+
+       *> Lets a site redirect STUDENT-FILE at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
+
+       *> Self-check every layout this driver depends on before any
+       *> file is opened. CHECK-LENGTH compares one layout's actual
+       *> FUNCTION LENGTH against its known-good length and flips
+       *> WS-LENGTH-OK to "N" on the first mismatch found.
+       VALIDATE-RECORD-LENGTHS.
+           MOVE 30 TO WS-EXPECTED-LEN
+           MOVE FUNCTION LENGTH(BATCH-STUDENT-1) TO WS-ACTUAL-LEN
+           PERFORM CHECK-LENGTH
+
+           MOVE 30 TO WS-EXPECTED-LEN
+           MOVE FUNCTION LENGTH(BATCH-STUDENT-2) TO WS-ACTUAL-LEN
+           PERFORM CHECK-LENGTH
+
+           MOVE 30 TO WS-EXPECTED-LEN
+           MOVE FUNCTION LENGTH(SORTED-STUDENT) TO WS-ACTUAL-LEN
+           PERFORM CHECK-LENGTH
+
+           MOVE 30 TO WS-EXPECTED-LEN
+           MOVE FUNCTION LENGTH(MERGED-STUDENT) TO WS-ACTUAL-LEN
+           PERFORM CHECK-LENGTH
+
+           MOVE 41 TO WS-EXPECTED-LEN
+           MOVE FUNCTION LENGTH(STUDENT-RECORD) TO WS-ACTUAL-LEN
+           PERFORM CHECK-LENGTH.
+
+       CHECK-LENGTH.
+           IF WS-ACTUAL-LEN NOT = WS-EXPECTED-LEN
+               DISPLAY "RECORD LENGTH MISMATCH, EXPECTED="
+                   WS-EXPECTED-LEN " ACTUAL=" WS-ACTUAL-LEN
+               MOVE "N" TO WS-LENGTH-OK
+           END-IF.
+
+       WRITE-LOG-LINE.
+           MOVE WS-LOG-LINE TO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD.
