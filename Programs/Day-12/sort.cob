@@ -15,21 +15,109 @@
                05 STUDENT-ID-I   PIC 9(5).
                05 STUDENT-NAME-I PIC A(25).
 
+       *> OUTPUT-FILE now carries a leading record-type byte and a
+       *> header/trailer pair around the detail records, so any
+       *> downstream job reading output.dat can self-verify it got a
+       *> complete run instead of trusting that nothing got truncated.
        FD OUTPUT-FILE.
+           01 OUTPUT-HEADER.
+               05 OUT-HDR-TYPE       PIC X(1) VALUE "H".
+               05 OUT-HDR-RUN-DATE   PIC 9(8).
+               05 OUT-HDR-BATCH-ID   PIC X(10).
+               05 FILLER             PIC X(11).
            01 OUTPUT-STUDENT.
-               05 STUDENT-ID-O   PIC 9(5).
-               05 STUDENT-NAME-O PIC A(25).
+               05 OUT-DTL-TYPE       PIC X(1) VALUE "D".
+               05 STUDENT-ID-O       PIC 9(5).
+               05 STUDENT-NAME-O     PIC A(25).
+           01 OUTPUT-TRAILER.
+               05 OUT-TRL-TYPE       PIC X(1) VALUE "T".
+               05 OUT-TRL-REC-COUNT  PIC 9(6).
+               05 OUT-TRL-HASH-TOTAL PIC 9(10).
+               05 FILLER             PIC X(13).
 
        SD WORK-FILE.
            01 WORK-STUDENT.
                05 STUDENT-ID-W   PIC 9(5).
                05 STUDENT-NAME-W PIC A(25).
 
+       WORKING-STORAGE SECTION.
+       01 WS-EOF           PIC X VALUE "N".
+       01 WS-RECORD-COUNT  PIC 9(6) VALUE ZERO.
+       01 WS-HASH-TOTAL    PIC 9(10) VALUE ZERO.
+       01 WS-FILTER-COUNT  PIC 9(6) VALUE ZERO.
+
+       *> Test/placeholder IDs below this value are not production
+       *> students and should not reach a production report, so the
+       *> input procedure screens them out before the sort ever sees
+       *> them instead of requiring the input file to be hand-cleaned.
+       *> 1000 is UTIL.cob's own WS-ID-MIN - the lowest ID a real
+       *> student record can carry.
+       01 WS-MIN-STUDENT-ID PIC 9(5) VALUE 1000.
+
+       *> Run-identifying values stamped onto the header record.
+       01 WS-RUN-DATE       PIC 9(8) VALUE ZERO.
+       01 WS-BATCH-ID        PIC X(10) VALUE "SORTBATCH1".
+
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           *> STUDENT-NAME-W is a secondary key so output order stays
+           *> deterministic when two records share the same
+           *> STUDENT-ID-O instead of depending on input-file order.
            SORT WORK-FILE
                ON ASCENDING KEY STUDENT-ID-W
-               USING INPUT-FILE
-               GIVING OUTPUT-FILE
+               ON ASCENDING KEY STUDENT-NAME-W
+               INPUT PROCEDURE IS FILTER-INPUT
+               OUTPUT PROCEDURE IS PRODUCE-OUTPUT
 
            DISPLAY 'Sort Successful'
+           DISPLAY 'RECORDS FILTERED OUT: ' WS-FILTER-COUNT
+           DISPLAY 'RECORDS WRITTEN: ' WS-RECORD-COUNT
            STOP RUN.
+
+       *> Screen out-of-range test/placeholder IDs before they reach
+       *> the sort, instead of requiring the input file to be cleaned
+       *> by hand first.
+       FILTER-INPUT.
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ INPUT-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ID-I < WS-MIN-STUDENT-ID
+                           ADD 1 TO WS-FILTER-COUNT
+                       ELSE
+                           RELEASE WORK-STUDENT FROM INPUT-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE.
+
+       *> Write the header record, every sorted detail record in turn,
+       *> and finally the trailer record carrying the record count and
+       *> a hash total of STUDENT-ID-O for self-verification downstream.
+       PRODUCE-OUTPUT.
+           OPEN OUTPUT OUTPUT-FILE
+
+           MOVE WS-RUN-DATE TO OUT-HDR-RUN-DATE
+           MOVE WS-BATCH-ID TO OUT-HDR-BATCH-ID
+           WRITE OUTPUT-HEADER
+
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y"
+               RETURN WORK-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE STUDENT-ID-W   TO STUDENT-ID-O
+                       MOVE STUDENT-NAME-W TO STUDENT-NAME-O
+                       WRITE OUTPUT-STUDENT
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD STUDENT-ID-O TO WS-HASH-TOTAL
+               END-RETURN
+           END-PERFORM
+
+           MOVE WS-RECORD-COUNT TO OUT-TRL-REC-COUNT
+           MOVE WS-HASH-TOTAL   TO OUT-TRL-HASH-TOTAL
+           WRITE OUTPUT-TRAILER
+
+           CLOSE OUTPUT-FILE.
