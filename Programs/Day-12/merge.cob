@@ -9,6 +9,13 @@
            SELECT OUTPUT-FILE ASSIGN TO 'out.dat'.
            SELECT WORK-FILE   ASSIGN TO 'wrk.tmp'.
 
+           *> One surviving "golden" record per STUDENT-ID, picked from
+           *> whichever duplicate has the most complete (longest
+           *> trimmed) name, so downstream programs get a clean,
+           *> deduped extract instead of having to re-detect duplicates
+           *> themselves.
+           SELECT GOLDEN-FILE ASSIGN TO 'golden.dat'.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT1.
@@ -21,21 +28,133 @@
                05 STUDENT-ID-I2   PIC 9(5).
                05 STUDENT-NAME-I2 PIC A(25).
 
+       *> OUTPUT-FILE now carries a leading record-type byte and a
+       *> header/trailer pair around the detail records, the same
+       *> self-verifying shape sort.cob's output.dat uses, so a
+       *> downstream job can confirm it got a complete run.
        FD OUTPUT-FILE.
+           01 OUTPUT-HEADER.
+               05 OUT-HDR-TYPE       PIC X(1) VALUE "H".
+               05 OUT-HDR-RUN-DATE   PIC 9(8).
+               05 OUT-HDR-BATCH-ID   PIC X(10).
+               05 FILLER             PIC X(11).
            01 OUTPUT-STUDENT.
-               05 STUDENT-ID-O   PIC 9(5).
-               05 STUDENT-NAME-O PIC A(25).
+               05 OUT-DTL-TYPE       PIC X(1) VALUE "D".
+               05 STUDENT-ID-O       PIC 9(5).
+               05 STUDENT-NAME-O     PIC A(25).
+           01 OUTPUT-TRAILER.
+               05 OUT-TRL-TYPE       PIC X(1) VALUE "T".
+               05 OUT-TRL-REC-COUNT  PIC 9(6).
+               05 OUT-TRL-HASH-TOTAL PIC 9(10).
+               05 FILLER             PIC X(13).
 
        SD WORK-FILE.
            01 WORK-STUDENT.
                05 STUDENT-ID-W   PIC 9(5).
                05 STUDENT-NAME-W PIC A(25).
 
+       FD GOLDEN-FILE.
+           01 GOLDEN-STUDENT.
+               05 STUDENT-ID-G   PIC 9(5).
+               05 STUDENT-NAME-G PIC A(25).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF          PIC X VALUE "N".
+       01 WS-RECORD-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-HASH-TOTAL   PIC 9(10) VALUE ZERO.
+       01 WS-PRIOR-ID     PIC 9(5) VALUE ZERO.
+       01 WS-FIRST-RECORD PIC X VALUE "Y".
+       01 WS-DUP-COUNT    PIC 9(6) VALUE ZERO.
+       01 WS-GOLDEN-COUNT PIC 9(6) VALUE ZERO.
+
+       *> Run-identifying values stamped onto the header record.
+       01 WS-RUN-DATE      PIC 9(8) VALUE ZERO.
+       01 WS-BATCH-ID      PIC X(10) VALUE "MRGBATCH1".
+
+       *> The golden record currently pending for the ID group in
+       *> progress; flushed to GOLDEN-FILE as soon as the ID changes.
+       01 WS-GOLDEN-ID    PIC 9(5).
+       01 WS-GOLDEN-NAME  PIC A(25).
+
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
            MERGE WORK-FILE
                ON ASCENDING KEY STUDENT-ID-W
                USING INPUT1 INPUT2
-               GIVING OUTPUT-FILE
+               OUTPUT PROCEDURE IS PRODUCE-OUTPUT
 
            DISPLAY 'Merge Successful'
+           DISPLAY 'RECORDS WRITTEN: ' WS-RECORD-COUNT
+           DISPLAY 'DUPLICATE IDS FOUND: ' WS-DUP-COUNT
+           DISPLAY 'GOLDEN RECORDS WRITTEN: ' WS-GOLDEN-COUNT
            STOP RUN.
+
+       *> Write the header record, then every merged detail record as
+       *> it comes back from the MERGE - the merge puts both inputs in
+       *> STUDENT-ID order, so any STUDENT-ID present in more than one
+       *> source shows up as two adjacent records with the same ID;
+       *> flag those and keep the better-named one as the golden record
+       *> instead of letting them flow through silently - and finally
+       *> the trailer record with the record count and a hash total of
+       *> STUDENT-ID-O.
+       PRODUCE-OUTPUT.
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT GOLDEN-FILE
+
+           MOVE WS-RUN-DATE TO OUT-HDR-RUN-DATE
+           MOVE WS-BATCH-ID TO OUT-HDR-BATCH-ID
+           WRITE OUTPUT-HEADER
+
+           PERFORM UNTIL WS-EOF = "Y"
+               RETURN WORK-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE STUDENT-ID-W   TO STUDENT-ID-O
+                       MOVE STUDENT-NAME-W TO STUDENT-NAME-O
+                       WRITE OUTPUT-STUDENT
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD STUDENT-ID-O TO WS-HASH-TOTAL
+                       IF WS-FIRST-RECORD = "N"
+                           AND STUDENT-ID-O = WS-PRIOR-ID
+                           DISPLAY "DUPLICATE STUDENT ID IN MERGE "
+                               "INPUTS: " STUDENT-ID-O
+                           ADD 1 TO WS-DUP-COUNT
+                           PERFORM PICK-BETTER-NAME
+                       ELSE
+                           IF WS-FIRST-RECORD = "N"
+                               PERFORM WRITE-GOLDEN-RECORD
+                           END-IF
+                           MOVE STUDENT-ID-O   TO WS-GOLDEN-ID
+                           MOVE STUDENT-NAME-O TO WS-GOLDEN-NAME
+                       END-IF
+                       MOVE STUDENT-ID-O TO WS-PRIOR-ID
+                       MOVE "N" TO WS-FIRST-RECORD
+               END-RETURN
+           END-PERFORM
+
+           IF WS-RECORD-COUNT > 0
+               PERFORM WRITE-GOLDEN-RECORD
+           END-IF
+
+           MOVE WS-RECORD-COUNT TO OUT-TRL-REC-COUNT
+           MOVE WS-HASH-TOTAL   TO OUT-TRL-HASH-TOTAL
+           WRITE OUTPUT-TRAILER
+
+           CLOSE OUTPUT-FILE
+           CLOSE GOLDEN-FILE.
+
+       *> A duplicate for the ID already pending arrived - keep
+       *> whichever name trims to the most characters, on the theory
+       *> that a fuller name beats a truncated or blank one.
+       PICK-BETTER-NAME.
+           IF FUNCTION LENGTH(FUNCTION TRIM(STUDENT-NAME-O)) >
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-GOLDEN-NAME))
+               MOVE STUDENT-NAME-O TO WS-GOLDEN-NAME
+           END-IF.
+
+       WRITE-GOLDEN-RECORD.
+           MOVE WS-GOLDEN-ID   TO STUDENT-ID-G
+           MOVE WS-GOLDEN-NAME TO STUDENT-NAME-G
+           WRITE GOLDEN-STUDENT
+           ADD 1 TO WS-GOLDEN-COUNT.
