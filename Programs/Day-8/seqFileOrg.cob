@@ -5,34 +5,52 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT STUDENT-FILE ASSIGN TO "students.dat"
-                ORGANIZATION IS SEQUENTIAL.
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-FILE-STATUS.
 
         DATA DIVISION.
         FILE SECTION.
         FD  STUDENT-FILE
             LABEL RECORDS ARE STANDARD.
         01  STUDENT-RECORD.
-            05 STUDENT-ID    PIC 9(3).
-            05 STUDENT-NAME  PIC X(20).
+            COPY "STUDENTRC".
 
         WORKING-STORAGE SECTION.
         01  WS-EOF          PIC X VALUE "N".
+        01  WS-VALID-FLAG   PIC X(1).
+            88  WS-VALID    VALUE "Y".
+        01  WS-WRITE-COUNT  PIC 9(6) VALUE ZERO.
+        01  WS-REJECT-COUNT PIC 9(6) VALUE ZERO.
+        01  WS-READ-COUNT   PIC 9(6) VALUE ZERO.
+        01  WS-FILE-STATUS  PIC XX.
 
         PROCEDURE DIVISION.
         MAIN-PARA.
-            *> Step 1: Write records
-            OPEN OUTPUT STUDENT-FILE
-            MOVE 101 TO STUDENT-ID
+            *> Step 1: Write records. OPEN EXTEND appends to an
+            *> existing students.dat so re-running the load after a
+            *> partial failure doesn't truncate what was already
+            *> written this batch; only a brand-new file gets OUTPUT.
+            OPEN EXTEND STUDENT-FILE
+            IF WS-FILE-STATUS NOT = "00"
+                OPEN OUTPUT STUDENT-FILE
+            END-IF
+            MOVE 1101 TO STUDENT-ID
             MOVE "ALICE" TO STUDENT-NAME
-            WRITE STUDENT-RECORD
+            MOVE 3.7 TO STUDENT-GPA
+            MOVE 95.0 TO STUDENT-ATTENDANCE-PCT
+            PERFORM VALIDATE-AND-WRITE
 
-            MOVE 102 TO STUDENT-ID
+            MOVE 1102 TO STUDENT-ID
             MOVE "BOB" TO STUDENT-NAME
-            WRITE STUDENT-RECORD
+            MOVE 3.1 TO STUDENT-GPA
+            MOVE 88.0 TO STUDENT-ATTENDANCE-PCT
+            PERFORM VALIDATE-AND-WRITE
 
-            MOVE 103 TO STUDENT-ID
+            MOVE 1103 TO STUDENT-ID
             MOVE "CHARLIE" TO STUDENT-NAME
-            WRITE STUDENT-RECORD
+            MOVE 2.6 TO STUDENT-GPA
+            MOVE 80.0 TO STUDENT-ATTENDANCE-PCT
+            PERFORM VALIDATE-AND-WRITE
             CLOSE STUDENT-FILE
 
             *> Step 2: Read records
@@ -41,9 +59,34 @@
                 READ STUDENT-FILE
                     AT END MOVE "Y" TO WS-EOF
                     NOT AT END
-                        DISPLAY "ID: " STUDENT-ID "  NAME: " STUDENT-NAME
+                        ADD 1 TO WS-READ-COUNT
+                        DISPLAY "ID: " STUDENT-ID "  NAME: "
+                            STUDENT-NAME
                 END-READ
             END-PERFORM
             CLOSE STUDENT-FILE
 
+            DISPLAY "RECORDS READ: " WS-READ-COUNT
+                " WRITTEN: " WS-WRITE-COUNT
+                " REJECTED: " WS-REJECT-COUNT
+
             STOP RUN.
+
+        VALIDATE-AND-WRITE.
+            CALL "UTIL" USING STUDENT-ID STUDENT-NAME WS-VALID-FLAG
+            IF WS-VALID
+                CALL "GPACHECK" USING STUDENT-GPA
+                    STUDENT-ATTENDANCE-PCT WS-VALID-FLAG
+            END-IF
+            IF WS-VALID
+                WRITE STUDENT-RECORD
+                IF WS-FILE-STATUS NOT = "00"
+                    DISPLAY "WRITE ERROR, ID=" STUDENT-ID
+                        " STATUS=" WS-FILE-STATUS
+                ELSE
+                    ADD 1 TO WS-WRITE-COUNT
+                END-IF
+            ELSE
+                DISPLAY "REJECTED, ID: " STUDENT-ID
+                ADD 1 TO WS-REJECT-COUNT
+            END-IF.
