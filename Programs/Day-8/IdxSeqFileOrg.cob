@@ -5,51 +5,182 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "employees.dat"
+           *> WS-EMP-DSNAME defaults to "employees.dat" but can be
+           *> redirected at run time via the EMPLOYEES-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT EMP-FILE ASSIGN TO WS-EMP-DSNAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS EMP-ID
                ALTERNATE RECORD KEY IS EMP-NAME
                    WITH DUPLICATES.
 
+           *> Fixed-format badge extract, one line per employee, for
+           *> the badge office to print ID cards from without giving
+           *> them access to EMP-FILE itself.
+           SELECT BADGE-FILE ASSIGN TO "badges.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BADGE-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMP-FILE.
        01 EMP-REC.
-           05 EMP-ID     PIC 9(3).
-           05 EMP-NAME   PIC X(20).
+           *> EMP-ID stays DISPLAY (3 bytes) rather than COMP-3 for the
+           *> same reason STUDENT-ID does in STUDENTRC.cpy: it is this
+           *> file's RECORD KEY, packing it would only save 1 byte per
+           *> record, and a packed key's byte ordering does not track
+           *> its numeric ordering the way DISPLAY does - not worth
+           *> risking the keyed/alternate-keyed access this file relies
+           *> on for that little.
+           05 EMP-ID        PIC 9(3).
+           *> EMP-REC-TYPE tells the two record kinds sharing this file
+           *> apart: "E" is an employee master record, "D" is a
+           *> department reference record (keyed by EMP-ID holding the
+           *> department code) - letting a report resolve an
+           *> employee's department without a second file.
+           05 EMP-REC-TYPE  PIC X(1) VALUE "E".
+               88 EMP-TYPE-EMPLOYEE VALUE "E".
+               88 EMP-TYPE-DEPT     VALUE "D".
+           05 EMP-NAME      PIC X(20).
+           05 EMP-DEPT-CODE PIC 9(3).
+
+       FD BADGE-FILE.
+       01 BADGE-LINE.
+           05 BDG-EMP-ID       PIC 9(3).
+           05 FILLER           PIC X(1)  VALUE SPACE.
+           05 BDG-EMP-NAME     PIC X(20).
+           05 FILLER           PIC X(1)  VALUE SPACE.
+           05 BDG-ELIGIBLE     PIC X(1).
+               88 BDG-IS-ELIGIBLE VALUE "Y".
 
        WORKING-STORAGE SECTION.
+       01 WS-EMP-DSNAME  PIC X(40) VALUE "employees.dat".
+       01 WS-ENV-OVERRIDE PIC X(40).
        01 WS-EOF      PIC X VALUE "N".
+       01 WS-WRITE-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-READ-COUNT  PIC 9(6) VALUE ZERO.
+       01 WS-EMP-COUNT   PIC 9(6) VALUE ZERO.
+       01 WS-PAGE-SIZE   PIC 9(2) VALUE 20.
+       01 WS-LINE-COUNT  PIC 9(2) VALUE ZERO.
+       01 WS-PAGE-NUM    PIC 9(3) VALUE ZERO.
+       01 WS-TARGET-NAME PIC X(20).
+       01 WS-NAME-EOF    PIC X VALUE "N".
+
+       *> Small in-memory department table loaded from the "D"-type
+       *> records so EMP-DEPT-CODE can be resolved to a department
+       *> name without a second file or a random re-read mid-scan.
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 10 TIMES INDEXED BY WS-DEPT-IX.
+               10 WS-DEPT-CODE PIC 9(3).
+               10 WS-DEPT-NAME PIC X(20).
+       01 WS-DEPT-COUNT  PIC 9(2) VALUE ZERO.
+       01 WS-FOUND-DEPT  PIC X(20).
+       01 BADGE-FS       PIC XX.
+       01 WS-BADGE-COUNT PIC 9(6) VALUE ZERO.
+
+       *> Tallies how many employees loaded so far share each EMP-NAME,
+       *> so a collision on the EMP-NAME alternate key can be warned
+       *> about as it happens instead of only being visible later from
+       *> Step 5's walk of the duplicates.
+       01 WS-NAME-TALLY.
+           05 WS-NAME-ENTRY OCCURS 10 TIMES INDEXED BY WS-NAME-IX.
+               10 WS-TALLY-NAME  PIC X(20).
+               10 WS-TALLY-COUNT PIC 9(2).
+       01 WS-NAME-TALLY-COUNT    PIC 9(2) VALUE ZERO.
+       01 WS-COLLISION-THRESHOLD PIC 9(2) VALUE 3.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM SET-FILENAME
+
            *> Step 1: Write some records
            OPEN OUTPUT EMP-FILE
+
+           *> Department reference records come first, keyed by EMP-ID
+           *> holding the department code, so the employee records
+           *> written right after can point at them via EMP-DEPT-CODE.
+           MOVE 901 TO EMP-ID
+           SET EMP-TYPE-DEPT TO TRUE
+           MOVE "ENGINEERING" TO EMP-NAME
+           MOVE ZERO TO EMP-DEPT-CODE
+           WRITE EMP-REC
+           ADD 1 TO WS-WRITE-COUNT
+
+           MOVE 902 TO EMP-ID
+           SET EMP-TYPE-DEPT TO TRUE
+           MOVE "SALES" TO EMP-NAME
+           MOVE ZERO TO EMP-DEPT-CODE
+           WRITE EMP-REC
+           ADD 1 TO WS-WRITE-COUNT
+
            MOVE 101 TO EMP-ID
+           SET EMP-TYPE-EMPLOYEE TO TRUE
            MOVE "ALICE" TO EMP-NAME
+           MOVE 901 TO EMP-DEPT-CODE
+           PERFORM TALLY-AND-CHECK-NAME
            WRITE EMP-REC
+           ADD 1 TO WS-WRITE-COUNT
 
            MOVE 102 TO EMP-ID
+           SET EMP-TYPE-EMPLOYEE TO TRUE
            MOVE "BOB" TO EMP-NAME
+           MOVE 901 TO EMP-DEPT-CODE
+           PERFORM TALLY-AND-CHECK-NAME
            WRITE EMP-REC
+           ADD 1 TO WS-WRITE-COUNT
 
            MOVE 103 TO EMP-ID
+           SET EMP-TYPE-EMPLOYEE TO TRUE
+           MOVE "CHARLIE" TO EMP-NAME
+           MOVE 902 TO EMP-DEPT-CODE
+           PERFORM TALLY-AND-CHECK-NAME
+           WRITE EMP-REC
+           ADD 1 TO WS-WRITE-COUNT
+
+           *> Duplicate EMP-NAME so the alternate key actually has
+           *> more than one match to demonstrate walking duplicates.
+           MOVE 104 TO EMP-ID
+           SET EMP-TYPE-EMPLOYEE TO TRUE
+           MOVE "CHARLIE" TO EMP-NAME
+           MOVE 902 TO EMP-DEPT-CODE
+           PERFORM TALLY-AND-CHECK-NAME
+           WRITE EMP-REC
+           ADD 1 TO WS-WRITE-COUNT
+
+           *> A third CHARLIE crosses WS-COLLISION-THRESHOLD, so this
+           *> one should trigger the collision warning.
+           MOVE 105 TO EMP-ID
+           SET EMP-TYPE-EMPLOYEE TO TRUE
            MOVE "CHARLIE" TO EMP-NAME
+           MOVE 902 TO EMP-DEPT-CODE
+           PERFORM TALLY-AND-CHECK-NAME
            WRITE EMP-REC
+           ADD 1 TO WS-WRITE-COUNT
            CLOSE EMP-FILE
 
-           *> Step 2: Read sequentially
+           *> Step 2: Paginated roster report. Department reference
+           *> records are read like any other record but are not
+           *> employees, so they are counted in RECORDS READ without
+           *> appearing as a roster line.
            OPEN INPUT EMP-FILE
            PERFORM UNTIL WS-EOF = "Y"
               READ EMP-FILE NEXT RECORD
                  AT END MOVE "Y" TO WS-EOF
                  NOT AT END
-                    DISPLAY "READ: " EMP-ID " " EMP-NAME
+                    ADD 1 TO WS-READ-COUNT
+                    IF EMP-TYPE-EMPLOYEE
+                        PERFORM PRINT-ROSTER-LINE
+                    END-IF
               END-READ
            END-PERFORM
            CLOSE EMP-FILE
 
+           DISPLAY " "
+           DISPLAY "TOTAL EMPLOYEES: " WS-EMP-COUNT
+           DISPLAY "RECORDS READ: " WS-READ-COUNT
+               " WRITTEN: " WS-WRITE-COUNT
+
            *> Step 3: Random access by primary key
            OPEN I-O EMP-FILE
            MOVE 102 TO EMP-ID
@@ -68,6 +199,173 @@
                  DISPLAY "FOUND BY NAME: " EMP-ID " " EMP-NAME
            END-READ
 
+           *> Step 5: List every record sharing a duplicate EMP-NAME
+           MOVE "CHARLIE" TO WS-TARGET-NAME
+           DISPLAY " "
+           DISPLAY "ALL MATCHES FOR NAME: " WS-TARGET-NAME
+           MOVE WS-TARGET-NAME TO EMP-NAME
+           START EMP-FILE KEY IS EQUAL TO EMP-NAME
+               INVALID KEY
+                   DISPLAY "NO MATCHES FOR " WS-TARGET-NAME
+               NOT INVALID KEY
+                   PERFORM LIST-NAME-MATCHES
+           END-START
+
            CLOSE EMP-FILE
 
+           *> Step 6: Resolve each employee's department name via the
+           *> in-memory department table instead of a second file.
+           PERFORM DEPT-ROSTER-REPORT
+
+           *> Step 7: Badge/roster extract for the badge office.
+           PERFORM BADGE-ROSTER-EXTRACT
+
            STOP RUN.
+
+       *> Bump this EMP-NAME's running count in WS-NAME-TALLY (adding a
+       *> new entry the first time a name is seen) and warn once the
+       *> count reaches WS-COLLISION-THRESHOLD - this is purely a
+       *> working-storage tally since EMP-FILE is open OUTPUT-only
+       *> during the load and can't be read back to check the
+       *> alternate key directly.
+       TALLY-AND-CHECK-NAME.
+           SET WS-NAME-IX TO 1
+           SEARCH WS-NAME-ENTRY
+               AT END
+                   ADD 1 TO WS-NAME-TALLY-COUNT
+                   SET WS-NAME-IX TO WS-NAME-TALLY-COUNT
+                   MOVE EMP-NAME TO WS-TALLY-NAME (WS-NAME-IX)
+                   MOVE 1 TO WS-TALLY-COUNT (WS-NAME-IX)
+               WHEN WS-TALLY-NAME (WS-NAME-IX) = EMP-NAME
+                   ADD 1 TO WS-TALLY-COUNT (WS-NAME-IX)
+           END-SEARCH
+
+           IF WS-TALLY-COUNT (WS-NAME-IX) >= WS-COLLISION-THRESHOLD
+               DISPLAY "DUPLICATE-KEY COLLISION WARNING: EMP-NAME "
+                   EMP-NAME " NOW SHARED BY "
+                   WS-TALLY-COUNT (WS-NAME-IX) " EMPLOYEES"
+           END-IF.
+
+       LIST-NAME-MATCHES.
+           MOVE "N" TO WS-NAME-EOF
+           PERFORM UNTIL WS-NAME-EOF = "Y"
+               READ EMP-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-NAME-EOF
+                   NOT AT END
+                       IF EMP-NAME = WS-TARGET-NAME
+                           DISPLAY "MATCH: " EMP-ID " " EMP-NAME
+                       ELSE
+                           MOVE "Y" TO WS-NAME-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PRINT-ROSTER-LINE.
+           IF WS-LINE-COUNT = 0
+               PERFORM PRINT-ROSTER-HEADER
+           END-IF
+           DISPLAY EMP-ID "  " EMP-NAME
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-EMP-COUNT
+           IF WS-LINE-COUNT >= WS-PAGE-SIZE
+               MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+
+       PRINT-ROSTER-HEADER.
+           ADD 1 TO WS-PAGE-NUM
+           DISPLAY " "
+           DISPLAY "===== EMPLOYEE ROSTER - PAGE " WS-PAGE-NUM " ====="
+           DISPLAY "EMP-ID   EMP-NAME"
+           DISPLAY "-------- --------------------".
+
+       *> Load the "D"-type records into WS-DEPT-TABLE, then walk the
+       *> "E"-type records resolving each one's EMP-DEPT-CODE against
+       *> that table, so an employee's department name comes straight
+       *> out of EMP-FILE instead of a second lookup file.
+       DEPT-ROSTER-REPORT.
+           OPEN INPUT EMP-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ EMP-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF EMP-TYPE-DEPT
+                           ADD 1 TO WS-DEPT-COUNT
+                           MOVE EMP-ID   TO WS-DEPT-CODE (WS-DEPT-COUNT)
+                           MOVE EMP-NAME TO WS-DEPT-NAME (WS-DEPT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMP-FILE
+
+           DISPLAY " "
+           DISPLAY "===== EMPLOYEE DEPARTMENT ROSTER ====="
+           OPEN INPUT EMP-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ EMP-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF EMP-TYPE-EMPLOYEE
+                           PERFORM RESOLVE-DEPT-NAME
+                           DISPLAY EMP-ID "  " EMP-NAME "  "
+                               WS-FOUND-DEPT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMP-FILE.
+
+       *> Resolve the current employee record's EMP-DEPT-CODE into
+       *> WS-FOUND-DEPT via a serial search of WS-DEPT-TABLE.
+       RESOLVE-DEPT-NAME.
+           MOVE "UNKNOWN DEPARTMENT" TO WS-FOUND-DEPT
+           PERFORM VARYING WS-DEPT-IX FROM 1 BY 1
+                   UNTIL WS-DEPT-IX > WS-DEPT-COUNT
+               IF WS-DEPT-CODE (WS-DEPT-IX) = EMP-DEPT-CODE
+                   MOVE WS-DEPT-NAME (WS-DEPT-IX) TO WS-FOUND-DEPT
+               END-IF
+           END-PERFORM.
+
+       *> Write one fixed-format line per employee to BADGE-FILE - an
+       *> employee is badge-eligible only if assigned to a known
+       *> department, the same lookup DEPT-ROSTER-REPORT already uses.
+       BADGE-ROSTER-EXTRACT.
+           OPEN OUTPUT BADGE-FILE
+           OPEN INPUT EMP-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ EMP-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF EMP-TYPE-EMPLOYEE
+                           PERFORM WRITE-BADGE-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMP-FILE
+           CLOSE BADGE-FILE
+
+           DISPLAY " "
+           DISPLAY "BADGE EXTRACT RECORDS WRITTEN: " WS-BADGE-COUNT.
+
+       WRITE-BADGE-LINE.
+           PERFORM RESOLVE-DEPT-NAME
+           MOVE EMP-ID   TO BDG-EMP-ID
+           MOVE EMP-NAME TO BDG-EMP-NAME
+           IF WS-FOUND-DEPT = "UNKNOWN DEPARTMENT"
+               MOVE "N" TO BDG-ELIGIBLE
+           ELSE
+               MOVE "Y" TO BDG-ELIGIBLE
+           END-IF
+           WRITE BADGE-LINE
+           ADD 1 TO WS-BADGE-COUNT.
+
+       *> Lets a site redirect EMP-FILE at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "EMPLOYEES-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-EMP-DSNAME
+           END-IF.
