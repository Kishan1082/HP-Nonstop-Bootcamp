@@ -6,19 +6,81 @@
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "student.rel"
                ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
                RELATIVE KEY IS StudentRecNum
                FILE STATUS IS FileStatus.
 
+           *> Aged-out (soft-deleted) students are archived here before
+           *> their relative slot is purged and returned to the free list.
+           SELECT ArchiveFile ASSIGN TO "student.arc"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ArchiveStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
        01 StudentRecord.
-          05 StudentID      PIC 9(4).
-          05 StudentName    PIC X(20).
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==StudentID==
+                             ==STUDENT-NAME== BY ==StudentName==
+                             ==STUDENT-CLASS== BY ==StudentClass==
+                             ==STUDENT-GPA== BY ==StudentGPA==
+                             ==STUDENT-ATTENDANCE-PCT== BY
+                                 ==StudentAttendancePct==.
+
+       *> Slot 0 is reserved as a control record that tracks the
+       *> high-water mark and any freed slots, so a later add can
+       *> reuse a deleted slot instead of always appending at the end.
+       *> REDEFINES StudentRecord rather than standing beside it as its
+       *> own 01, so the file keeps one fixed physical record size -
+       *> two differently-sized 01s under the same FD with no
+       *> REDEFINES between them would make student.rel a variable-
+       *> length relative file, which every other program that opens
+       *> it with StudentRecord's own (smaller) layout would misread.
+       01 ControlRecord REDEFINES StudentRecord.
+          05 CTL-HIGH-WATER-MARK  PIC 9(4).
+          05 CTL-FREE-COUNT       PIC 9(4).
+          05 CTL-FREE-SLOTS.
+             10 CTL-FREE-SLOT     PIC 9(4) OCCURS 8 TIMES.
+          05 FILLER               PIC X(1).
+
+       FD ArchiveFile.
+       01 ArchiveRecord.
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==ArchiveID==
+                             ==STUDENT-NAME== BY ==ArchiveName==
+                             ==STUDENT-CLASS== BY ==ArchiveClass==
+                             ==STUDENT-STATUS== BY ==ArchiveStatusCode==
+                             ==STUDENT-ACTIVE== BY ==ArchiveActive==
+                             ==STUDENT-DEACTIVATED== BY
+                                 ==ArchiveDeactivated==
+                             ==STUDENT-TUITION-BALANCE== BY
+                                 ==ArchiveTuitionBalance==.
 
        WORKING-STORAGE SECTION.
+       *> ControlRecord REDEFINES StudentRecord, so it shares one
+       *> physical buffer with every other record this program reads
+       *> or writes - a MOVE into StudentRecord's fields (building the
+       *> next student to add, reading a different slot back, etc.)
+       *> overwrites CTL-HIGH-WATER-MARK/CTL-FREE-COUNT/CTL-FREE-SLOTS
+       *> out from under whoever still needs them. These WS-CTL-*
+       *> fields are the control record's real working copy for the
+       *> rest of the run; LOAD-CONTROL-RECORD stages them in once at
+       *> startup and SAVE-CONTROL-RECORD is the only place that
+       *> rebuilds ControlRecord from them, immediately before the
+       *> REWRITE that commits it back to slot 0.
+       01 WS-CTL-HIGH-WATER-MARK  PIC 9(4).
+       01 WS-CTL-FREE-COUNT       PIC 9(4).
+       01 WS-CTL-FREE-SLOTS.
+          05 WS-CTL-FREE-SLOT     PIC 9(4) OCCURS 8 TIMES.
        01 StudentRecNum    PIC 9(4).
        01 FileStatus       PIC XX.
+       01 WS-SLOT-SUB      PIC 9(2) COMP.
+       01 WS-STATUS-TEXT   PIC X(30).
+       01 ArchiveStatus    PIC XX.
+       01 WS-ARCHIVE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-OCCUPIED-SLOTS PIC 9(4) VALUE ZERO.
+       01 WS-USED-PERCENT   PIC ZZ9.99.
+       01 WS-VALID-FLAG     PIC X(1).
+           88 WS-VALID      VALUE "Y".
 
        PROCEDURE DIVISION.
        Main-Para.
@@ -29,34 +91,198 @@
               OPEN I-O StudentFile
            END-IF
 
+           PERFORM LOAD-CONTROL-RECORD
+
            DISPLAY "Writing records to relative file..."
 
-           MOVE 1 TO StudentRecNum
+           MOVE SPACES TO StudentRecord
            MOVE 1001 TO StudentID
            MOVE "ALICE" TO StudentName
-           WRITE StudentRecord
-              INVALID KEY DISPLAY "WRITE ERROR 1, STATUS=" FileStatus.
+           MOVE 3.8 TO StudentGPA
+           MOVE 96.0 TO StudentAttendancePct
+           PERFORM ADD-STUDENT
 
-           MOVE 2 TO StudentRecNum
+           MOVE SPACES TO StudentRecord
            MOVE 1002 TO StudentID
            MOVE "BOB" TO StudentName
-           WRITE StudentRecord
-              INVALID KEY DISPLAY "WRITE ERROR 2, STATUS=" FileStatus.
+           MOVE 2.9 TO StudentGPA
+           MOVE 85.0 TO StudentAttendancePct
+           PERFORM ADD-STUDENT
 
-           MOVE 3 TO StudentRecNum
+           MOVE SPACES TO StudentRecord
            MOVE 1003 TO StudentID
            MOVE "CHARLIE" TO StudentName
-           WRITE StudentRecord
-              INVALID KEY DISPLAY "WRITE ERROR 3, STATUS=" FileStatus.
+           MOVE 2.2 TO StudentGPA
+           MOVE 79.0 TO StudentAttendancePct
+           PERFORM ADD-STUDENT
+
+           DISPLAY "Freeing slot 2 for reuse..."
+           MOVE 2 TO StudentRecNum
+           PERFORM FREE-SLOT
+
+           DISPLAY "Adding a new student - should reuse slot 2..."
+           MOVE SPACES TO StudentRecord
+           MOVE 1004 TO StudentID
+           MOVE "DONNA" TO StudentName
+           MOVE 3.4 TO StudentGPA
+           MOVE 90.0 TO StudentAttendancePct
+           PERFORM ADD-STUDENT
 
            DISPLAY "Reading records from relative file..."
-           PERFORM VARYING StudentRecNum FROM 1 BY 1 UNTIL StudentRecNum > 3
+           PERFORM VARYING StudentRecNum FROM 1 BY 1
+                   UNTIL StudentRecNum > WS-CTL-HIGH-WATER-MARK
                READ StudentFile
-                   INVALID KEY DISPLAY "NO RECORD AT: " StudentRecNum
+                   INVALID KEY
+                       CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                       DISPLAY "NO RECORD AT: " StudentRecNum
+                           " STATUS=" FileStatus " (" WS-STATUS-TEXT ")"
                    NOT INVALID KEY
                        DISPLAY "ID: " StudentID " NAME: " StudentName
                END-READ
            END-PERFORM
 
+           DISPLAY "Aging out CHARLIE for archive/purge..."
+           MOVE 3 TO StudentRecNum
+           READ StudentFile
+               NOT INVALID KEY
+                   SET STUDENT-DEACTIVATED TO TRUE
+                   REWRITE StudentRecord
+           END-READ
+
+           PERFORM ARCHIVE-AND-PURGE-AGED
+
+           PERFORM CAPACITY-REPORT
+
+           PERFORM SAVE-CONTROL-RECORD
+
            CLOSE StudentFile
            STOP RUN.
+
+       *> Sweep every occupied slot for students that have been
+       *> soft-deleted (aged out); write them to the archive file and
+       *> return their relative slot to the free list.
+       ARCHIVE-AND-PURGE-AGED.
+           OPEN EXTEND ArchiveFile
+           IF ArchiveStatus NOT = "00"
+               OPEN OUTPUT ArchiveFile
+           END-IF
+
+           PERFORM VARYING StudentRecNum FROM 1 BY 1
+                   UNTIL StudentRecNum > WS-CTL-HIGH-WATER-MARK
+               READ StudentFile
+                   NOT INVALID KEY
+                       IF STUDENT-DEACTIVATED
+                           MOVE StudentID TO ArchiveID
+                           MOVE StudentName TO ArchiveName
+                           MOVE StudentClass TO ArchiveClass
+                           WRITE ArchiveRecord
+                           ADD 1 TO WS-ARCHIVE-COUNT
+                           PERFORM FREE-SLOT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ArchiveFile
+
+           DISPLAY "STUDENTS ARCHIVED AND PURGED: " WS-ARCHIVE-COUNT.
+
+       *> Report how much of the relative file's allocated space
+       *> (slots 1 through the high-water mark) is actually occupied,
+       *> so an operator can tell whether the file needs to grow or
+       *> just needs its freed slots reused.
+       CAPACITY-REPORT.
+           DISPLAY "===== RELATIVE FILE CAPACITY REPORT ====="
+           DISPLAY "HIGH-WATER MARK (SLOTS ALLOCATED): "
+               WS-CTL-HIGH-WATER-MARK
+           DISPLAY "FREE SLOTS AVAILABLE FOR REUSE    : "
+               WS-CTL-FREE-COUNT
+
+           IF WS-CTL-HIGH-WATER-MARK = 0
+               DISPLAY "SLOT UTILIZATION                  : N/A"
+           ELSE
+               SUBTRACT WS-CTL-FREE-COUNT FROM WS-CTL-HIGH-WATER-MARK
+                   GIVING WS-OCCUPIED-SLOTS
+               COMPUTE WS-USED-PERCENT ROUNDED =
+                   (WS-OCCUPIED-SLOTS / WS-CTL-HIGH-WATER-MARK) * 100
+               DISPLAY "OCCUPIED SLOTS                    : "
+                   WS-OCCUPIED-SLOTS
+               DISPLAY "SLOT UTILIZATION                  : "
+                   WS-USED-PERCENT "%"
+           END-IF.
+
+       *> Reads slot 0 into the shared StudentRecord/ControlRecord
+       *> buffer just long enough to stage its fields into WS-CTL-*;
+       *> every other paragraph in this program reads the WS-CTL-*
+       *> copy from here on, not the buffer itself.
+       LOAD-CONTROL-RECORD.
+           MOVE 0 TO StudentRecNum
+           READ StudentFile
+               INVALID KEY
+                   MOVE ZERO TO CTL-HIGH-WATER-MARK CTL-FREE-COUNT
+                   WRITE ControlRecord
+                       INVALID KEY
+                           DISPLAY "CONTROL RECORD WRITE ERROR"
+           END-READ
+           MOVE CTL-HIGH-WATER-MARK TO WS-CTL-HIGH-WATER-MARK
+           MOVE CTL-FREE-COUNT      TO WS-CTL-FREE-COUNT
+           MOVE CTL-FREE-SLOTS      TO WS-CTL-FREE-SLOTS.
+
+       *> Rebuilds ControlRecord from WS-CTL-* into the shared buffer
+       *> and REWRITEs it - the only place in the run where the
+       *> working copy is written back to slot 0.
+       SAVE-CONTROL-RECORD.
+           MOVE 0 TO StudentRecNum
+           MOVE WS-CTL-HIGH-WATER-MARK TO CTL-HIGH-WATER-MARK
+           MOVE WS-CTL-FREE-COUNT      TO CTL-FREE-COUNT
+           MOVE WS-CTL-FREE-SLOTS      TO CTL-FREE-SLOTS
+           REWRITE ControlRecord
+               INVALID KEY DISPLAY "CONTROL RECORD REWRITE ERROR".
+
+       *> Take a free slot off the control record's free list if one
+       *> is available, otherwise advance the high-water mark.
+       ADD-STUDENT.
+           CALL "GPACHECK" USING StudentGPA StudentAttendancePct
+               WS-VALID-FLAG
+           IF NOT WS-VALID
+               DISPLAY "ADD REJECTED, ID=" StudentID
+                   " - GPA/ATTENDANCE OUT OF RANGE"
+           ELSE
+               IF WS-CTL-FREE-COUNT > 0
+                   MOVE WS-CTL-FREE-SLOT (WS-CTL-FREE-COUNT)
+                       TO StudentRecNum
+                   SUBTRACT 1 FROM WS-CTL-FREE-COUNT
+               ELSE
+                   ADD 1 TO WS-CTL-HIGH-WATER-MARK
+                   MOVE WS-CTL-HIGH-WATER-MARK TO StudentRecNum
+               END-IF
+
+               WRITE StudentRecord
+                   INVALID KEY
+                       CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                       DISPLAY "WRITE ERROR, SLOT=" StudentRecNum
+                           " STATUS=" FileStatus " (" WS-STATUS-TEXT ")"
+               END-WRITE
+           END-IF.
+
+       *> Delete the record occupying a relative slot and mark the
+       *> slot free so a later ADD-STUDENT can reuse it instead of
+       *> growing the file further. WS-CTL-FREE-SLOTS only holds 8
+       *> entries, so a 9th freed slot is dropped from the free list
+       *> (with a warning) instead of subscripting past the table -
+       *> the slot stays deleted on disk, it just won't be offered
+       *> back to ADD-STUDENT until the file is rebuilt.
+       FREE-SLOT.
+           DELETE StudentFile
+               INVALID KEY
+                   CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                   DISPLAY "DELETE ERROR, SLOT=" StudentRecNum
+                       " STATUS=" FileStatus " (" WS-STATUS-TEXT ")"
+           END-DELETE
+           IF WS-CTL-FREE-COUNT < 8
+               ADD 1 TO WS-CTL-FREE-COUNT
+               MOVE StudentRecNum TO
+                   WS-CTL-FREE-SLOT (WS-CTL-FREE-COUNT)
+           ELSE
+               DISPLAY "FREE-SLOT TABLE FULL, SLOT=" StudentRecNum
+                   " NOT ADDED TO FREE LIST"
+           END-IF.
