@@ -0,0 +1,64 @@
+      *> ===================================================================
+      *> STUDENTRC.cpy
+      *> Shared STUDENT record layout.
+      *>
+      *> COPY this into the FD of any program that reads or writes a
+      *> student-bearing file (student.seq, student.idx, student.rel,
+      *> studentRel.dyn) so every copy of the record agrees on field
+      *> widths.  Programs that use the StudentXxx naming style instead
+      *> of STUDENT-XXX should bring it in with a REPLACING clause per
+      *> field, since COPY REPLACING matches whole words, not prefixes:
+      *>
+      *>     COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==StudentID==
+      *>                        ==STUDENT-NAME== BY ==StudentName==
+      *>                        ==STUDENT-CLASS== BY ==StudentClass==
+      *>                        ==STUDENT-STATUS== BY ==StudentStatus==
+      *>                        ==STUDENT-TUITION-BALANCE== BY
+      *>                            ==StudentTuitionBalance==.
+      *>
+      *> Field widths here are the widest of what the individual
+      *> programs used to declare by hand - do not narrow them without
+      *> checking every program that COPYs this book.
+      *>
+      *> STUDENT-STATUS is "A" (active) or "D" (deactivated/soft
+      *> deleted).  Programs should treat a soft-deleted record as
+      *> gone for normal processing but keep it on file for reporting
+      *> and possible reactivation - see DeleteDemo in Day-10.
+      *>
+      *> STUDENT-TUITION-BALANCE is the amount the student currently
+      *> owes, kept packed (COMP-3) since it is money that only ever
+      *> gets added to/subtracted from, never used as a table
+      *> subscript or loop counter.
+      *>
+      *> STUDENT-GRADE is the student's current letter grade, one of
+      *> A/B/C/D/F.
+      *>
+      *> STUDENT-GPA and STUDENT-ATTENDANCE-PCT are kept as COMP-1
+      *> (single-precision floating point) since they are measurements
+      *> rather than money, and are never used as a subscript.  Valid
+      *> ranges are 0.0-4.0 for GPA and 0-100 for attendance - see
+      *> GPACHECK, which every WRITE/REWRITE that sets either field
+      *> should call first.
+      *>
+      *> STUDENT-ID stays DISPLAY usage (PIC 9(4), 4 bytes) rather than
+      *> COMP-3.  Packing it would only shrink the field to 3 bytes
+      *> (a 1-byte saving per record, nothing at this file's volumes),
+      *> and STUDENT-ID is the RECORD KEY of student.idx and appears as
+      *> an alternate/relative key elsewhere in this system - indexed
+      *> file managers compare keys byte-for-byte, and a packed field's
+      *> byte ordering does not track its numeric ordering the way a
+      *> DISPLAY field's does, which puts START/KEY-IS-type access at
+      *> risk for a saving too small to be worth it.
+      *> ===================================================================
+           05  STUDENT-ID                  PIC 9(4).
+           05  STUDENT-NAME                PIC X(20).
+           05  STUDENT-CLASS               PIC X(3).
+           05  STUDENT-STATUS              PIC X(1) VALUE "A".
+               88  STUDENT-ACTIVE          VALUE "A".
+               88  STUDENT-DEACTIVATED     VALUE "D".
+           05  STUDENT-TUITION-BALANCE     PIC S9(5)V99 COMP-3
+                                            VALUE ZERO.
+           05  STUDENT-GRADE                PIC X(1) VALUE "A".
+               88  STUDENT-GRADE-VALID      VALUES "A" "B" "C" "D" "F".
+           05  STUDENT-GPA                  USAGE COMP-1 VALUE ZERO.
+           05  STUDENT-ATTENDANCE-PCT       USAGE COMP-1 VALUE ZERO.
