@@ -14,8 +14,9 @@
        FILE SECTION.
        FD StudentFile.
        01 StudentRecord.
-          05 StudentID   PIC 9(4).
-          05 StudentName PIC X(20).
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==StudentID==
+                             ==STUDENT-NAME== BY ==StudentName==
+                             ==STUDENT-CLASS== BY ==StudentClass==.
 
        WORKING-STORAGE SECTION.
        01 StudentRecNum  PIC 9(4).
@@ -52,7 +53,8 @@
            PERFORM UNTIL WS-EOF = "Y"
                READ StudentFile NEXT RECORD
                    AT END MOVE "Y" TO WS-EOF
-                   NOT AT END DISPLAY "ID: " StudentID " NAME: " StudentName
+                   NOT AT END DISPLAY "ID: " StudentID " NAME: "
+                       StudentName
                END-READ
            END-PERFORM
            CLOSE StudentFile
