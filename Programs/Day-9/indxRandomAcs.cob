@@ -4,25 +4,37 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "student.idx"
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT StudentFile ASSIGN TO WS-STUDENT-DSNAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS StudentID
                ALTERNATE RECORD KEY IS StudentName
+               LOCK MODE IS MANUAL
                FILE STATUS IS FileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
        01 StudentRecord.
-          05 StudentID   PIC 9(4).
-          05 StudentName PIC X(20).
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==StudentID==
+                             ==STUDENT-NAME== BY ==StudentName==
+                             ==STUDENT-CLASS== BY ==StudentClass==.
 
        WORKING-STORAGE SECTION.
-       01 FileStatus    PIC XX.
+       01 WS-STUDENT-DSNAME PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE   PIC X(40).
+       01 FileStatus      PIC XX.
+       01 WS-STATUS-TEXT  PIC X(30).
+       01 WS-RETRY-COUNT  PIC 9(2).
+       01 WS-LOCK-OK      PIC X(1).
+           88 WS-LOCK-DONE VALUE "Y".
 
        PROCEDURE DIVISION.
        Main-Para.
+           PERFORM SET-FILENAME
 
            *> Open file in I-O mode, create if it doesn't exist
            OPEN I-O StudentFile
@@ -38,39 +50,99 @@
            MOVE SPACES TO StudentRecord
            MOVE 1010 TO StudentID
            MOVE "ALICE" TO StudentName
-           WRITE StudentRecord INVALID KEY DISPLAY "WRITE ERROR 1, STATUS=" FileStatus
+           WRITE StudentRecord
+               INVALID KEY
+                   CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                   DISPLAY "WRITE ERROR 1, STATUS=" FileStatus
+                       " (" WS-STATUS-TEXT ")"
 
            *> Initialize and write second record
            MOVE SPACES TO StudentRecord
            MOVE 1020 TO StudentID
            MOVE "BOB" TO StudentName
-           WRITE StudentRecord INVALID KEY DISPLAY "WRITE ERROR 2, STATUS=" FileStatus
+           WRITE StudentRecord
+               INVALID KEY
+                   CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                   DISPLAY "WRITE ERROR 2, STATUS=" FileStatus
+                       " (" WS-STATUS-TEXT ")"
 
            *> Initialize and write third record
            MOVE SPACES TO StudentRecord
            MOVE 1030 TO StudentID
            MOVE "CHARLIE" TO StudentName
-           WRITE StudentRecord INVALID KEY DISPLAY "WRITE ERROR 3, STATUS=" FileStatus
+           WRITE StudentRecord
+               INVALID KEY
+                   CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                   DISPLAY "WRITE ERROR 3, STATUS=" FileStatus
+                       " (" WS-STATUS-TEXT ")"
 
-           DISPLAY "Random read by primary key..."
+           DISPLAY "Random read by primary key, under a manual lock..."
 
-           *> Random read by primary key
+           *> Random read by primary key, holding a manual lock so a
+           *> concurrent updater has to wait (or this reader has to
+           *> retry) rather than the two stepping on each other.
            MOVE 1020 TO StudentID
-           READ StudentFile
-               INVALID KEY DISPLAY "RECORD NOT FOUND"
-               NOT INVALID KEY DISPLAY "FOUND BY ID: " StudentID " NAME: " FUNCTION TRIM(StudentName)
-           END-READ
+           PERFORM READ-BY-ID-WITH-LOCK
 
            DISPLAY "Random read by alternate key..."
 
            *> Random read by alternate key
            MOVE "CHARLIE" TO StudentName
            READ StudentFile KEY IS StudentName
-               INVALID KEY DISPLAY "RECORD NOT FOUND"
-               NOT INVALID KEY DISPLAY "FOUND BY NAME: " StudentID " NAME: " FUNCTION TRIM(StudentName)
+               INVALID KEY
+                   CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                   DISPLAY "RECORD NOT FOUND, STATUS=" FileStatus
+                       " (" WS-STATUS-TEXT ")"
+               NOT INVALID KEY DISPLAY "FOUND BY NAME: " StudentID
+                   " NAME: " FUNCTION TRIM(StudentName)
            END-READ
 
            *> Close the file explicitly
            CLOSE StudentFile
 
            STOP RUN.
+
+       *> Reads StudentID under a manual lock so the record stays
+       *> held until this paragraph explicitly unlocks it. If another
+       *> process already has the record locked, GnuCOBOL reports
+       *> FILE STATUS "51" on the read rather than handing back a
+       *> record - retry a bounded number of times with a busy
+       *> message before giving up.
+       READ-BY-ID-WITH-LOCK.
+           MOVE ZERO TO WS-RETRY-COUNT
+           MOVE "N" TO WS-LOCK-OK
+           PERFORM UNTIL WS-LOCK-DONE OR WS-RETRY-COUNT > 5
+               READ StudentFile WITH LOCK
+                   INVALID KEY
+                       IF FileStatus = "51"
+                           ADD 1 TO WS-RETRY-COUNT
+                           DISPLAY "RECORD BUSY, RETRYING ("
+                               WS-RETRY-COUNT " OF 5)..."
+                       ELSE
+                           CALL "STATUSMSG" USING FileStatus
+                               WS-STATUS-TEXT
+                           DISPLAY "RECORD NOT FOUND, STATUS="
+                               FileStatus " (" WS-STATUS-TEXT ")"
+                           MOVE "Y" TO WS-LOCK-OK
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY "FOUND BY ID: " StudentID
+                           " NAME: " FUNCTION TRIM(StudentName)
+                       UNLOCK StudentFile
+                       MOVE "Y" TO WS-LOCK-OK
+               END-READ
+           END-PERFORM
+
+           IF WS-RETRY-COUNT > 5
+               DISPLAY "RECORD STILL BUSY AFTER 5 RETRIES, GIVING UP"
+           END-IF.
+
+       *> Lets a site redirect StudentFile at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
