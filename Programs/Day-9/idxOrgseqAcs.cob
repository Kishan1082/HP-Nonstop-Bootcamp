@@ -4,26 +4,37 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "student.idx"
+           *> WS-STUDENT-DSNAME defaults to "student.idx" but can be
+           *> redirected at run time via the STUDENT-IDX-FILE
+           *> environment variable - see SET-FILENAME.
+           SELECT StudentFile ASSIGN TO WS-STUDENT-DSNAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS StudentID
                ALTERNATE RECORD KEY IS StudentName
+               ALTERNATE RECORD KEY IS StudentClass
+                   WITH DUPLICATES
                FILE STATUS IS FileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
        01 StudentRecord.
-          05 StudentID   PIC 9(4).
-          05 StudentName PIC X(20).
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==StudentID==
+                             ==STUDENT-NAME== BY ==StudentName==
+                             ==STUDENT-CLASS== BY ==StudentClass==.
 
        WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DSNAME PIC X(40) VALUE "student.idx".
+       01 WS-ENV-OVERRIDE   PIC X(40).
        01 FileStatus     PIC XX.
        01 WS-EOF         PIC X VALUE "N".
+       01 WS-TARGET-CLASS   PIC X(3).
+       01 WS-CLASS-EOF      PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        Main-Para.
+           PERFORM SET-FILENAME
            OPEN I-O StudentFile
            IF FileStatus NOT = "00"
               OPEN OUTPUT StudentFile
@@ -33,14 +44,17 @@
 
            MOVE 2001 TO StudentID
            MOVE "DAVID" TO StudentName
+           MOVE "10A" TO StudentClass
            WRITE StudentRecord
 
            MOVE 2002 TO StudentID
            MOVE "EMMA" TO StudentName
+           MOVE "10A" TO StudentClass
            WRITE StudentRecord
 
            MOVE 2003 TO StudentID
            MOVE "FRANK" TO StudentName
+           MOVE "10B" TO StudentClass
            WRITE StudentRecord
 
            CLOSE StudentFile
@@ -49,8 +63,45 @@
            PERFORM UNTIL WS-EOF = "Y"
                READ StudentFile NEXT RECORD
                    AT END MOVE "Y" TO WS-EOF
-                   NOT AT END DISPLAY "ID: " StudentID " NAME: " StudentName
+                   NOT AT END DISPLAY "ID: " StudentID " NAME: "
+                       StudentName
                END-READ
            END-PERFORM
+
+           DISPLAY "Listing students in class 10A..."
+           MOVE "10A" TO WS-TARGET-CLASS
+           MOVE "10A" TO StudentClass
+           START StudentFile KEY IS EQUAL TO StudentClass
+               INVALID KEY
+                   DISPLAY "NO MATCHES FOR CLASS " WS-TARGET-CLASS
+               NOT INVALID KEY
+                   PERFORM LIST-CLASS-MATCHES
+           END-START
+
            CLOSE StudentFile
            STOP RUN.
+
+       LIST-CLASS-MATCHES.
+           MOVE "N" TO WS-CLASS-EOF
+           PERFORM UNTIL WS-CLASS-EOF = "Y"
+               READ StudentFile NEXT RECORD
+                   AT END MOVE "Y" TO WS-CLASS-EOF
+                   NOT AT END
+                       IF StudentClass = WS-TARGET-CLASS
+                           DISPLAY "CLASS MATCH: " StudentID " "
+                               StudentName
+                       ELSE
+                           MOVE "Y" TO WS-CLASS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       *> Lets a site redirect StudentFile at run time (a different
+       *> library, a test copy) without recompiling, the same
+       *> ENVIRONMENT-VARIABLE idiom transMaint.cob uses for its own
+       *> file set.
+       SET-FILENAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "STUDENT-IDX-FILE"
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STUDENT-DSNAME
+           END-IF.
