@@ -1,4 +1,4 @@
-    >>SOURCE FORMAT FREE
+       >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DynamicRelDemo.
 
@@ -9,19 +9,71 @@
                ORGANIZATION IS RELATIVE
                ACCESS MODE IS DYNAMIC
                RELATIVE KEY IS StudentRecNum
+               LOCK MODE IS MANUAL
                FILE STATUS IS FileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
        01 StudentRecord.
-          05 StudentID   PIC 9(4).
-          05 StudentName PIC X(20).
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==StudentID==
+                             ==STUDENT-NAME== BY ==StudentName==
+                             ==STUDENT-CLASS== BY ==StudentClass==
+                             ==STUDENT-GPA== BY ==StudentGPA==
+                             ==STUDENT-ATTENDANCE-PCT== BY
+                                 ==StudentAttendancePct==.
+
+       *> Slot 0 is reserved as a control record that tracks the
+       *> high-water mark, any freed slots, and - since a relative
+       *> file has no key of its own to search by - a small ID-to-slot
+       *> directory so a student can be found by StudentID without a
+       *> sequential scan of the whole file.
+       01 ControlRecord.
+          05 CTL-HIGH-WATER-MARK  PIC 9(4).
+          05 CTL-FREE-COUNT       PIC 9(4).
+          05 CTL-FREE-SLOTS.
+             10 CTL-FREE-SLOT     PIC 9(4) OCCURS 10 TIMES.
+          05 CTL-DIR-COUNT        PIC 9(4).
+          05 CTL-DIRECTORY.
+             10 CTL-DIR-ENTRY     OCCURS 50 TIMES.
+                15 CTL-DIR-ID     PIC 9(4).
+                15 CTL-DIR-SLOT   PIC 9(4).
 
        WORKING-STORAGE SECTION.
-       01 StudentRecNum PIC 9(4).
-       01 FileStatus    PIC XX.
-       01 WS-EOF        PIC X VALUE "N".
+       *> ControlRecord sits in the same FD as StudentRecord with no
+       *> REDEFINES separating them, so both 01-levels share one
+       *> physical buffer - a MOVE into StudentRecord's fields (when
+       *> building the next student to add) overwrites whatever
+       *> CTL-HIGH-WATER-MARK/CTL-FREE-COUNT/CTL-FREE-SLOTS/
+       *> CTL-DIRECTORY were holding. These WS-CTL-* fields are the
+       *> control record's real working copy for the rest of the run;
+       *> LOAD-CONTROL-RECORD stages them in once at startup and
+       *> SAVE-CONTROL-RECORD is the only place that rebuilds
+       *> ControlRecord from them, immediately before the REWRITE
+       *> that commits it back to slot 0.
+       01 WS-CTL-HIGH-WATER-MARK  PIC 9(4).
+       01 WS-CTL-FREE-COUNT       PIC 9(4).
+       01 WS-CTL-FREE-SLOTS.
+          05 WS-CTL-FREE-SLOT     PIC 9(4) OCCURS 10 TIMES.
+       01 WS-CTL-DIR-COUNT        PIC 9(4).
+       01 WS-CTL-DIRECTORY.
+          05 WS-CTL-DIR-ENTRY     OCCURS 50 TIMES.
+             10 WS-CTL-DIR-ID     PIC 9(4).
+             10 WS-CTL-DIR-SLOT   PIC 9(4).
+       01 StudentRecNum   PIC 9(4).
+       01 FileStatus      PIC XX.
+       01 WS-EOF          PIC X VALUE "N".
+       01 WS-STATUS-TEXT  PIC X(30).
+       01 WS-DIR-SUB      PIC 9(2) COMP.
+       01 WS-LOOKUP-ID    PIC 9(4).
+       01 WS-LOOKUP-SLOT  PIC 9(4).
+       01 WS-LOOKUP-FOUND PIC X VALUE "N".
+           88 WS-LOOKUP-OK VALUE "Y".
+       01 WS-VALID-FLAG   PIC X(1).
+           88 WS-VALID    VALUE "Y".
+       01 WS-RETRY-COUNT  PIC 9(2).
+       01 WS-LOCK-OK      PIC X(1).
+           88 WS-LOCK-DONE VALUE "Y".
 
        PROCEDURE DIVISION.
        Main-Para.
@@ -33,26 +85,41 @@
                OPEN I-O StudentFile
            END-IF
 
+           PERFORM LOAD-CONTROL-RECORD
+
            DISPLAY "Writing dynamic relative records..."
 
            MOVE SPACES TO StudentRecord
-           MOVE 1 TO StudentRecNum
            MOVE 601 TO StudentID
            MOVE "DAVID" TO StudentName
-           WRITE StudentRecord INVALID KEY DISPLAY "WRITE ERROR"
+           MOVE 3.5 TO StudentGPA
+           MOVE 92.0 TO StudentAttendancePct
+           PERFORM ADD-STUDENT
 
            MOVE SPACES TO StudentRecord
-           MOVE 2 TO StudentRecNum
            MOVE 602 TO StudentID
            MOVE "EMMA" TO StudentName
-           WRITE StudentRecord INVALID KEY DISPLAY "WRITE ERROR"
+           MOVE 2.8 TO StudentGPA
+           MOVE 82.0 TO StudentAttendancePct
+           PERFORM ADD-STUDENT
+
+           DISPLAY "Freeing slot 1 for reuse..."
+           MOVE 1 TO StudentRecNum
+           PERFORM FREE-SLOT
+
+           DISPLAY "Adding a new student - should reuse slot 1..."
+           MOVE SPACES TO StudentRecord
+           MOVE 603 TO StudentID
+           MOVE "FRANK" TO StudentName
+           MOVE 3.0 TO StudentGPA
+           MOVE 87.0 TO StudentAttendancePct
+           PERFORM ADD-STUDENT
 
-           *> Random read by relative key
+           *> Random read by relative key, under a manual lock so a
+           *> concurrent updater has to wait (or this reader has to
+           *> retry) rather than the two stepping on each other.
            MOVE 2 TO StudentRecNum
-           READ StudentFile
-              INVALID KEY DISPLAY "NO RECORD AT " StudentRecNum
-              NOT INVALID KEY DISPLAY "FOUND DYNAMIC REL: " StudentID " NAME: " FUNCTION TRIM(StudentName)
-           END-READ
+           PERFORM READ-BY-SLOT-WITH-LOCK
 
            *> Sequential read from start
            DISPLAY "Sequential read from start:"
@@ -60,10 +127,185 @@
            PERFORM UNTIL WS-EOF = "Y"
                READ StudentFile NEXT RECORD
                    AT END MOVE "Y" TO WS-EOF
-                   NOT AT END DISPLAY "ID: " StudentID " NAME: " FUNCTION TRIM(StudentName)
+                   NOT AT END
+                       DISPLAY "ID: " StudentID " NAME: "
+                           FUNCTION TRIM(StudentName)
                END-READ
            END-PERFORM
 
+           DISPLAY "Looking up student 602 via the ID directory..."
+           MOVE 602 TO WS-LOOKUP-ID
+           PERFORM LOOKUP-BY-ID
+
+           PERFORM SAVE-CONTROL-RECORD
+
            CLOSE StudentFile
            STOP RUN.
-           
\ No newline at end of file
+
+       *> Reads StudentRecNum under a manual lock so the record stays
+       *> held until this paragraph explicitly unlocks it. If another
+       *> process already has the record locked, GnuCOBOL reports
+       *> FILE STATUS "51" on the read rather than handing back a
+       *> record - retry a bounded number of times with a busy
+       *> message before giving up.
+       READ-BY-SLOT-WITH-LOCK.
+           MOVE ZERO TO WS-RETRY-COUNT
+           MOVE "N" TO WS-LOCK-OK
+           PERFORM UNTIL WS-LOCK-DONE OR WS-RETRY-COUNT > 5
+               READ StudentFile WITH LOCK
+                  INVALID KEY
+                     IF FileStatus = "51"
+                         ADD 1 TO WS-RETRY-COUNT
+                         DISPLAY "RECORD BUSY, RETRYING ("
+                             WS-RETRY-COUNT " OF 5)..."
+                     ELSE
+                         CALL "STATUSMSG" USING FileStatus
+                             WS-STATUS-TEXT
+                         DISPLAY "NO RECORD AT " StudentRecNum
+                             " STATUS=" FileStatus " (" WS-STATUS-TEXT
+                             ")"
+                         MOVE "Y" TO WS-LOCK-OK
+                     END-IF
+                  NOT INVALID KEY
+                     DISPLAY "FOUND DYNAMIC REL: "
+                         StudentID " NAME: " FUNCTION TRIM(StudentName)
+                     UNLOCK StudentFile
+                     MOVE "Y" TO WS-LOCK-OK
+               END-READ
+           END-PERFORM
+
+           IF WS-RETRY-COUNT > 5
+               DISPLAY "RECORD STILL BUSY AFTER 5 RETRIES, GIVING UP"
+           END-IF.
+
+       *> Reads slot 0 into the shared StudentRecord/ControlRecord
+       *> buffer just long enough to stage its fields into WS-CTL-*;
+       *> every other paragraph in this program reads the WS-CTL-*
+       *> copy from here on, not the buffer itself.
+       LOAD-CONTROL-RECORD.
+           MOVE 0 TO StudentRecNum
+           READ StudentFile
+               INVALID KEY
+                   MOVE ZERO TO CTL-HIGH-WATER-MARK CTL-FREE-COUNT
+                       CTL-DIR-COUNT
+                   WRITE ControlRecord
+                       INVALID KEY
+                           DISPLAY "CONTROL RECORD WRITE ERROR"
+           END-READ
+           MOVE CTL-HIGH-WATER-MARK TO WS-CTL-HIGH-WATER-MARK
+           MOVE CTL-FREE-COUNT      TO WS-CTL-FREE-COUNT
+           MOVE CTL-FREE-SLOTS      TO WS-CTL-FREE-SLOTS
+           MOVE CTL-DIR-COUNT       TO WS-CTL-DIR-COUNT
+           MOVE CTL-DIRECTORY       TO WS-CTL-DIRECTORY.
+
+       *> Rebuilds ControlRecord from WS-CTL-* into the shared buffer
+       *> and REWRITEs it - the only place in the run where the
+       *> working copy is written back to slot 0.
+       SAVE-CONTROL-RECORD.
+           MOVE 0 TO StudentRecNum
+           MOVE WS-CTL-HIGH-WATER-MARK TO CTL-HIGH-WATER-MARK
+           MOVE WS-CTL-FREE-COUNT      TO CTL-FREE-COUNT
+           MOVE WS-CTL-FREE-SLOTS      TO CTL-FREE-SLOTS
+           MOVE WS-CTL-DIR-COUNT       TO CTL-DIR-COUNT
+           MOVE WS-CTL-DIRECTORY       TO CTL-DIRECTORY
+           REWRITE ControlRecord
+               INVALID KEY DISPLAY "CONTROL RECORD REWRITE ERROR".
+
+       *> Take a free slot off the control record's free list if one
+       *> is available, otherwise advance the high-water mark.
+       ADD-STUDENT.
+           CALL "GPACHECK" USING StudentGPA StudentAttendancePct
+               WS-VALID-FLAG
+           IF NOT WS-VALID
+               DISPLAY "ADD REJECTED, ID=" StudentID
+                   " - GPA/ATTENDANCE OUT OF RANGE"
+           ELSE
+               IF WS-CTL-FREE-COUNT > 0
+                   MOVE WS-CTL-FREE-SLOT (WS-CTL-FREE-COUNT)
+                       TO StudentRecNum
+                   SUBTRACT 1 FROM WS-CTL-FREE-COUNT
+               ELSE
+                   ADD 1 TO WS-CTL-HIGH-WATER-MARK
+                   MOVE WS-CTL-HIGH-WATER-MARK TO StudentRecNum
+               END-IF
+
+               WRITE StudentRecord
+                   INVALID KEY
+                       CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                       DISPLAY "WRITE ERROR, SLOT=" StudentRecNum
+                           " STATUS=" FileStatus " (" WS-STATUS-TEXT ")"
+                   NOT INVALID KEY
+                       IF WS-CTL-DIR-COUNT < 50
+                           ADD 1 TO WS-CTL-DIR-COUNT
+                           MOVE StudentID TO
+                               WS-CTL-DIR-ID (WS-CTL-DIR-COUNT)
+                           MOVE StudentRecNum TO
+                               WS-CTL-DIR-SLOT (WS-CTL-DIR-COUNT)
+                       ELSE
+                           DISPLAY "DIRECTORY FULL, ID=" StudentID
+                               " NOT ADDED TO LOOKUP DIRECTORY"
+                       END-IF
+               END-WRITE
+           END-IF.
+
+       *> Delete the record occupying a relative slot and mark the
+       *> slot free so a later ADD-STUDENT can reuse it instead of
+       *> growing the file further. The directory entry for that slot
+       *> is zeroed rather than removed, since compacting the table
+       *> would shift every later subscript. WS-CTL-FREE-SLOTS only
+       *> holds 10 entries, so a freed slot beyond that is dropped
+       *> from the free list (with a warning) instead of subscripting
+       *> past the table - the slot stays deleted on disk, it just
+       *> won't be offered back to ADD-STUDENT until the file is
+       *> rebuilt.
+       FREE-SLOT.
+           DELETE StudentFile
+               INVALID KEY
+                   CALL "STATUSMSG" USING FileStatus WS-STATUS-TEXT
+                   DISPLAY "DELETE ERROR, SLOT=" StudentRecNum
+                       " STATUS=" FileStatus " (" WS-STATUS-TEXT ")"
+           END-DELETE
+           IF WS-CTL-FREE-COUNT < 10
+               ADD 1 TO WS-CTL-FREE-COUNT
+               MOVE StudentRecNum TO
+                   WS-CTL-FREE-SLOT (WS-CTL-FREE-COUNT)
+           ELSE
+               DISPLAY "FREE-SLOT TABLE FULL, SLOT=" StudentRecNum
+                   " NOT ADDED TO FREE LIST"
+           END-IF
+
+           PERFORM VARYING WS-DIR-SUB FROM 1 BY 1
+                   UNTIL WS-DIR-SUB > WS-CTL-DIR-COUNT
+               IF WS-CTL-DIR-SLOT (WS-DIR-SUB) = StudentRecNum
+                   MOVE ZERO TO WS-CTL-DIR-ID (WS-DIR-SUB)
+                   MOVE ZERO TO WS-CTL-DIR-SLOT (WS-DIR-SUB)
+               END-IF
+           END-PERFORM.
+
+       *> Find a student's relative slot through the control record's
+       *> directory instead of reading every slot in the file, then
+       *> fetch the record directly by that slot number.
+       LOOKUP-BY-ID.
+           MOVE "N" TO WS-LOOKUP-FOUND
+           PERFORM VARYING WS-DIR-SUB FROM 1 BY 1
+                   UNTIL WS-DIR-SUB > WS-CTL-DIR-COUNT
+               IF WS-CTL-DIR-ID (WS-DIR-SUB) = WS-LOOKUP-ID
+                   MOVE WS-CTL-DIR-SLOT (WS-DIR-SUB) TO WS-LOOKUP-SLOT
+                   SET WS-LOOKUP-OK TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-LOOKUP-OK
+               MOVE WS-LOOKUP-SLOT TO StudentRecNum
+               READ StudentFile
+                   INVALID KEY
+                       DISPLAY "DIRECTORY POINTED AT A MISSING SLOT, ID="
+                           WS-LOOKUP-ID
+                   NOT INVALID KEY
+                       DISPLAY "DIRECTORY LOOKUP FOUND ID=" WS-LOOKUP-ID
+                           " NAME=" FUNCTION TRIM(StudentName)
+                           " SLOT=" WS-LOOKUP-SLOT
+               END-READ
+           ELSE
+               DISPLAY "DIRECTORY LOOKUP MISS, ID=" WS-LOOKUP-ID
+           END-IF.
