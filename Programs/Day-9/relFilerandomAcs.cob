@@ -8,18 +8,23 @@
                ORGANIZATION IS RELATIVE
                ACCESS MODE IS RANDOM
                RELATIVE KEY IS StudentRecNum
+               LOCK MODE IS MANUAL
                FILE STATUS IS FileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
        01 StudentRecord.
-          05 StudentID   PIC 9(4).
-          05 StudentName PIC X(20).
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==StudentID==
+                             ==STUDENT-NAME== BY ==StudentName==
+                             ==STUDENT-CLASS== BY ==StudentClass==.
 
        WORKING-STORAGE SECTION.
        01 StudentRecNum PIC 9(4).
        01 FileStatus    PIC XX.
+       01 WS-RETRY-COUNT PIC 9(2).
+       01 WS-LOCK-OK     PIC X(1).
+           88 WS-LOCK-DONE VALUE "Y".
 
        PROCEDURE DIVISION.
        Main-Para.
@@ -47,12 +52,43 @@
            MOVE "FRANK" TO StudentName
            WRITE StudentRecord INVALID KEY DISPLAY "WRITE ERROR"
 
-           *> Random read
+           *> Random read, under a manual lock so a concurrent updater
+           *> has to wait (or this reader has to retry) rather than
+           *> the two stepping on each other.
            MOVE 2 TO StudentRecNum
-           READ StudentFile
-              INVALID KEY DISPLAY "NO RECORD AT " StudentRecNum
-              NOT INVALID KEY DISPLAY "FOUND RECORD: " StudentID " " StudentName
-           END-READ
+           PERFORM READ-WITH-LOCK
 
            CLOSE StudentFile
            STOP RUN.
+
+       *> Reads StudentRecNum under a manual lock so the record stays
+       *> held until this paragraph explicitly unlocks it. If another
+       *> process already has the record locked, GnuCOBOL reports
+       *> FILE STATUS "51" on the read rather than handing back a
+       *> record - retry a bounded number of times with a busy
+       *> message before giving up.
+       READ-WITH-LOCK.
+           MOVE ZERO TO WS-RETRY-COUNT
+           MOVE "N" TO WS-LOCK-OK
+           PERFORM UNTIL WS-LOCK-DONE OR WS-RETRY-COUNT > 5
+               READ StudentFile WITH LOCK
+                   INVALID KEY
+                       IF FileStatus = "51"
+                           ADD 1 TO WS-RETRY-COUNT
+                           DISPLAY "RECORD BUSY, RETRYING ("
+                               WS-RETRY-COUNT " OF 5)..."
+                       ELSE
+                           DISPLAY "NO RECORD AT " StudentRecNum
+                           MOVE "Y" TO WS-LOCK-OK
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY "FOUND RECORD: " StudentID " "
+                           StudentName
+                       UNLOCK StudentFile
+                       MOVE "Y" TO WS-LOCK-OK
+               END-READ
+           END-PERFORM
+
+           IF WS-RETRY-COUNT > 5
+               DISPLAY "RECORD STILL BUSY AFTER 5 RETRIES, GIVING UP"
+           END-IF.
