@@ -13,34 +13,85 @@
        FILE SECTION.
        FD StudentFile.
        01 StudentRecord.
-          05 StudentID   PIC 9(4).
-          05 StudentName PIC X(20).
+          COPY "STUDENTRC" REPLACING ==STUDENT-ID== BY ==StudentID==
+                             ==STUDENT-NAME== BY ==StudentName==
+                             ==STUDENT-CLASS== BY ==StudentClass==.
 
        WORKING-STORAGE SECTION.
-       01 FileStatus     PIC XX.
-       01 WS-EOF         PIC X VALUE "N".
+       01 FileStatus        PIC XX.
+       01 WS-EOF            PIC X VALUE "N".
+       01 WS-FIRST-RECORD   PIC X VALUE "Y".
+       01 WS-PREV-CLASS     PIC X(3).
+       01 WS-CLASS-COUNT    PIC 9(4) VALUE ZERO.
+       01 WS-GRAND-COUNT    PIC 9(6) VALUE ZERO.
 
        PROCEDURE DIVISION.
        Main-Para.
            OPEN OUTPUT StudentFile
+           *> Records are written in STUDENT-CLASS order so the
+           *> control-break report below can detect class breaks on a
+           *> simple read-sequential pass, the same way a sorted SORT
+           *> GIVING file would be consumed downstream.
            MOVE 1001 TO StudentID
            MOVE "ALICE" TO StudentName
+           MOVE "10A" TO StudentClass
            WRITE StudentRecord
            MOVE 1002 TO StudentID
            MOVE "BOB" TO StudentName
+           MOVE "10A" TO StudentClass
            WRITE StudentRecord
            MOVE 1003 TO StudentID
            MOVE "CHARLIE" TO StudentName
+           MOVE "10B" TO StudentClass
+           WRITE StudentRecord
+           MOVE 1004 TO StudentID
+           MOVE "DONNA" TO StudentName
+           MOVE "10B" TO StudentClass
+           WRITE StudentRecord
+           MOVE 1005 TO StudentID
+           MOVE "EMMA" TO StudentName
+           MOVE "10C" TO StudentClass
            WRITE StudentRecord
            CLOSE StudentFile
 
+           DISPLAY "CLASS ROSTER REPORT"
+
            OPEN INPUT StudentFile
            PERFORM UNTIL WS-EOF = "Y"
                READ StudentFile
                    AT END MOVE "Y" TO WS-EOF
-                   NOT AT END DISPLAY "ID: " StudentID " NAME: " StudentName
+                   NOT AT END
+                       IF WS-FIRST-RECORD = "Y"
+                           MOVE StudentClass TO WS-PREV-CLASS
+                           MOVE "N" TO WS-FIRST-RECORD
+                           PERFORM PRINT-CLASS-HEADER
+                       ELSE
+                           IF StudentClass NOT = WS-PREV-CLASS
+                               PERFORM PRINT-CLASS-SUBTOTAL
+                               MOVE StudentClass TO WS-PREV-CLASS
+                               PERFORM PRINT-CLASS-HEADER
+                           END-IF
+                       END-IF
+                       DISPLAY "  ID: " StudentID " NAME: " StudentName
+                       ADD 1 TO WS-CLASS-COUNT
+                       ADD 1 TO WS-GRAND-COUNT
                END-READ
            END-PERFORM
+
+           IF WS-FIRST-RECORD = "N"
+               PERFORM PRINT-CLASS-SUBTOTAL
+           END-IF
+
+           DISPLAY "GRAND TOTAL STUDENTS: " WS-GRAND-COUNT
+
            CLOSE StudentFile
            STOP RUN.
-           
+
+       PRINT-CLASS-HEADER.
+           DISPLAY "CLASS: " WS-PREV-CLASS.
+
+       PRINT-CLASS-SUBTOTAL.
+           DISPLAY "  CLASS " WS-PREV-CLASS " SUBTOTAL: "
+               WS-CLASS-COUNT
+           MOVE ZERO TO WS-CLASS-COUNT.
+
